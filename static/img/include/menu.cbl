@@ -0,0 +1,51 @@
+      ******************************************************************
+      *
+      * Operator Menu
+      * ==============
+      *
+      * launch, loanmain, and cuotak are each separate entry points an
+      * operator has to know to invoke by name.  This presents a
+      * numbered menu and CALLs the chosen program directly, the same
+      * way launch.cbl CALLs 'hello', so there is one front door
+      * instead of remembering which raw program name runs which task.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. menu.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Declare program variables
+       01 WS-CHOICE         PIC 9(01) VALUE ZEROES.
+       01 WS-DONE           PIC X(01) VALUE "N".
+
+       PROCEDURE DIVISION.
+           PERFORM UNTIL WS-DONE = "Y"
+               PERFORM 100-DISPLAY-MENU
+               ACCEPT WS-CHOICE
+               EVALUATE WS-CHOICE
+                   WHEN 1
+                       CALL "launch"
+                   WHEN 2
+                       CALL "loanmain"
+                   WHEN 3
+                       CALL "cuotak"
+                   WHEN 4
+                       CALL "bcuota"
+                   WHEN 0
+                       MOVE "Y" TO WS-DONE
+                   WHEN OTHER
+                       DISPLAY "INVALID CHOICE, TRY AGAIN"
+               END-EVALUATE
+           END-PERFORM.
+           GOBACK.
+
+       100-DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "1. Greeting (launch/hello)".
+           DISPLAY "2. Loan Calculator (loanmain)".
+           DISPLAY "3. Publish Loan To Kafka (cuotak)".
+           DISPLAY "4. Run Nightly Batch (bcuota)".
+           DISPLAY "0. Exit".
+           DISPLAY "Choice: " WITH NO ADVANCING.
