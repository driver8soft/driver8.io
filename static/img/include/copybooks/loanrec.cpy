@@ -0,0 +1,21 @@
+      ******************************************************************
+      *
+      * Shared loan master record
+      * ==========================
+      *
+      * Full account-level layout for a loan: identification, the
+      * customer it belongs to, and the terms it was originated
+      * under.  New loan attributes belong here so every program
+      * that COPYs this sees them, instead of each program growing
+      * its own ad hoc subset of these same fields.
+      *
+      ******************************************************************
+       01 LOAN-RECORD.
+           05 LOAN-ACCT-NO      PIC X(10).
+           05 LOAN-CUST-NAME    PIC X(30).
+           05 LOAN-CUST-ADDR    PIC X(40).
+           05 LOAN-ORIG-PRIN    PIC 9(07)V9(02).
+           05 LOAN-INT-RATE     PIC 9(02)V9(02).
+           05 LOAN-TERM-YEARS   PIC 9(02).
+           05 LOAN-ORIG-DATE    PIC 9(08).
+           05 LOAN-STATUS       PIC X(01).
