@@ -0,0 +1,28 @@
+      ******************************************************************
+      *
+      * Shared Error-Message Catalog
+      * ==============================
+      *
+      * Numbered error text shared by loancalc, bcuota, and pgcobol
+      * (and anything else built on top of them) so the same failure
+      * reads the same way everywhere instead of each program
+      * inventing its own wording for the same code.  New codes get
+      * the next even number in sequence; odd numbers are left open
+      * for a future severity/category split.
+      *
+      ******************************************************************
+       01  WS-MSG.
+           05 WS-ERROR      PIC X(01).
+           05 WS-MSG00      PIC X(20) VALUE 'OK'.
+           05 WS-MSG10      PIC X(20) VALUE 'INVALID INT. RATE'.
+           05 WS-MSG12      PIC X(20) VALUE 'INVALID NUMBER YEARS'.
+           05 WS-MSG14      PIC X(20) VALUE 'INVALID PRINCIPAL'.
+           05 WS-MSG16      PIC X(20) VALUE 'BAD NUMERIC FIELD'.
+           05 WS-MSG18      PIC X(20) VALUE 'DB CONNECT FAILED'.
+           05 WS-MSG20      PIC X(20) VALUE 'DB QUERY FAILED'.
+           05 WS-MSG22      PIC X(20) VALUE 'RECON MISMATCH'.
+           05 WS-MSG24      PIC X(20) VALUE 'BAD HEADER RECORD'.
+           05 WS-MSG26      PIC X(20) VALUE 'MISSING TRAILER'.
+           05 WS-MSG28      PIC X(20) VALUE 'REC COUNT MISMATCH'.
+           05 WS-MSG30      PIC X(20) VALUE 'CTL TOTAL MISMATCH'.
+           05 WS-MSG32      PIC X(20) VALUE 'SCHEDULE TRUNCATED'.
