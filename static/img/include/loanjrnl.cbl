@@ -0,0 +1,101 @@
+      ******************************************************************
+      *
+      * Loan Calculation Audit Journal
+      * ===============================
+      *
+      * CALLed once per loancalc invocation from loancalc's own
+      * 300-WRAPUP, regardless of caller, so every quote leaves a
+      * trace of its inputs and results for rate disputes instead of
+      * the calculation being a black box that leaves nothing behind
+      * after GOBACK.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. loanjrnl.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE ASSIGN TO "loanjrnl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JOURNAL-FILE.
+           01 JOURNAL-REC.
+               05 JRNL-DATE       PIC 9(08).
+               05 FILLER          PIC X(01).
+               05 JRNL-TIME       PIC 9(08).
+               05 FILLER          PIC X(01).
+               05 JRNL-SOURCE     PIC X(10).
+               05 FILLER          PIC X(01).
+               05 JRNL-PRIN-AMT   PIC S9(7).
+               05 FILLER          PIC X(01).
+               05 JRNL-INT-RATE   PIC S9(2)V9(2).
+               05 FILLER          PIC X(01).
+               05 JRNL-TIMEYR     PIC S9(2).
+               05 FILLER          PIC X(01).
+               05 JRNL-PAYMENT    PIC S9(7)V9(2).
+               05 FILLER          PIC X(01).
+               05 JRNL-ERROR-MSG  PIC X(20).
+
+       WORKING-STORAGE SECTION.
+      * Declare program variables
+           01 WS-JRNL-DATE PIC 9(08).
+           01 WS-JRNL-TIME PIC 9(08).
+
+       LINKAGE SECTION.
+      * Mirrors loancalc's own LOAN-PARAMS layout field for field, the
+      * same way bcuota/loanquote/reficomp keep their copies in sync.
+       01 LOAN-PARAMS.
+           05 COMMAREA-VERSION PIC 9(04) COMP.
+           05 INPUT-MSG.
+               10 PRIN-AMT      PIC S9(7)      USAGE IS DISPLAY.
+               10 INT-RATE      PIC S9(2)V9(2) USAGE IS DISPLAY.
+               10 TIMEYR        PIC S9(2)      USAGE IS DISPLAY.
+               10 SCHED-REQUEST PIC X(01)      USAGE IS DISPLAY.
+               10 EXTRA-PAYMENT PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 BALLOON-TERM  PIC S9(2)      USAGE IS DISPLAY.
+               10 PAY-FREQ      PIC X(01)      USAGE IS DISPLAY.
+               10 CURRENCY-CODE PIC X(03)      USAGE IS DISPLAY.
+               10 DAY-COUNT-BASIS PIC X(01)    USAGE IS DISPLAY.
+               10 ARM-RESET-MONTHS PIC 9(03)   USAGE IS DISPLAY.
+               10 ARM-RATE-ADJUSTMENT PIC S9(2)V9(2)
+                   USAGE IS DISPLAY.
+               10 ARM-RATE-CAP  PIC 9(02)V9(02) USAGE IS DISPLAY.
+               10 PAYOFF-QUOTE-MONTH PIC 9(03)   USAGE IS DISPLAY.
+               10 AUDIT-SOURCE  PIC X(10)      USAGE IS DISPLAY.
+           05 OUTPUT-MSG.
+               10 PAYMENT          PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 ERROR-MSG        PIC X(20).
+               10 PAYOFF-TERM-MONTHS PIC S9(3)   USAGE IS DISPLAY.
+               10 BALLOON-BALANCE  PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 PAYOFF-QUOTE-BALANCE PIC S9(7)V9(2)
+                   USAGE IS DISPLAY.
+           05 SCHED-TABLE.
+               10 SCHED-COUNT   PIC 9(03)      USAGE IS DISPLAY.
+               10 SCHED-ENTRY OCCURS 360 TIMES.
+                   15 SCHED-MONTH     PIC 9(03).
+                   15 SCHED-PRINCIPAL PIC S9(7)V9(2).
+                   15 SCHED-INTEREST  PIC S9(7)V9(2).
+                   15 SCHED-BALANCE   PIC S9(7)V9(2).
+
+       PROCEDURE DIVISION USING BY REFERENCE LOAN-PARAMS.
+
+       000-MAIN.
+           ACCEPT WS-JRNL-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-JRNL-TIME FROM TIME.
+
+           OPEN EXTEND JOURNAL-FILE.
+           MOVE WS-JRNL-DATE TO JRNL-DATE.
+           MOVE WS-JRNL-TIME TO JRNL-TIME.
+           MOVE AUDIT-SOURCE TO JRNL-SOURCE.
+           MOVE PRIN-AMT     TO JRNL-PRIN-AMT.
+           MOVE INT-RATE     TO JRNL-INT-RATE.
+           MOVE TIMEYR       TO JRNL-TIMEYR.
+           MOVE PAYMENT      TO JRNL-PAYMENT.
+           MOVE ERROR-MSG    TO JRNL-ERROR-MSG.
+           WRITE JOURNAL-REC.
+           CLOSE JOURNAL-FILE.
+
+           GOBACK.
