@@ -0,0 +1,130 @@
+      ******************************************************************
+      *
+      * Refinance Comparison Subroutine
+      * ================================
+      *
+      * Runs a loan's current terms and a proposed refinance through
+      * loancalc and returns the monthly payment delta and the
+      * breakeven point (months to recoup REFI-COST from the lower
+      * payment), so comparing a refinance no longer means running
+      * loancalc twice by hand and diffing PAYMENT.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reficomp.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+      * Declare program variables
+
+       LINKAGE SECTION.
+      * CURRENT-LOAN-PARAMS/PROPOSED-LOAN-PARAMS mirror loancalc's own
+      * LOAN-PARAMS layout field for field, the same way bcuota and
+      * loanquote keep their own copies in sync with it.
+       01 CURRENT-LOAN-PARAMS.
+           05 COMMAREA-VERSION PIC 9(04) COMP.
+           05 INPUT-MSG.
+               10 PRIN-AMT      PIC S9(7)      USAGE IS DISPLAY.
+               10 INT-RATE      PIC S9(2)V9(2) USAGE IS DISPLAY.
+               10 TIMEYR        PIC S9(2)      USAGE IS DISPLAY.
+               10 SCHED-REQUEST PIC X(01)      USAGE IS DISPLAY.
+               10 EXTRA-PAYMENT PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 BALLOON-TERM  PIC S9(2)      USAGE IS DISPLAY.
+               10 PAY-FREQ      PIC X(01)      USAGE IS DISPLAY.
+               10 CURRENCY-CODE PIC X(03)      USAGE IS DISPLAY.
+               10 DAY-COUNT-BASIS PIC X(01)    USAGE IS DISPLAY.
+               10 ARM-RESET-MONTHS PIC 9(03)   USAGE IS DISPLAY.
+               10 ARM-RATE-ADJUSTMENT PIC S9(2)V9(2)
+                   USAGE IS DISPLAY.
+               10 ARM-RATE-CAP  PIC 9(02)V9(02) USAGE IS DISPLAY.
+               10 PAYOFF-QUOTE-MONTH PIC 9(03)   USAGE IS DISPLAY.
+               10 AUDIT-SOURCE  PIC X(10)      USAGE IS DISPLAY.
+           05 OUTPUT-MSG.
+               10 PAYMENT          PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 ERROR-MSG        PIC X(20).
+               10 PAYOFF-TERM-MONTHS PIC S9(3)   USAGE IS DISPLAY.
+               10 BALLOON-BALANCE  PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 PAYOFF-QUOTE-BALANCE PIC S9(7)V9(2)
+                   USAGE IS DISPLAY.
+           05 SCHED-TABLE.
+               10 SCHED-COUNT   PIC 9(03)      USAGE IS DISPLAY.
+               10 SCHED-ENTRY OCCURS 360 TIMES.
+                   15 SCHED-MONTH     PIC 9(03).
+                   15 SCHED-PRINCIPAL PIC S9(7)V9(2).
+                   15 SCHED-INTEREST  PIC S9(7)V9(2).
+                   15 SCHED-BALANCE   PIC S9(7)V9(2).
+
+       01 PROPOSED-LOAN-PARAMS.
+           05 COMMAREA-VERSION PIC 9(04) COMP.
+           05 INPUT-MSG.
+               10 PRIN-AMT      PIC S9(7)      USAGE IS DISPLAY.
+               10 INT-RATE      PIC S9(2)V9(2) USAGE IS DISPLAY.
+               10 TIMEYR        PIC S9(2)      USAGE IS DISPLAY.
+               10 SCHED-REQUEST PIC X(01)      USAGE IS DISPLAY.
+               10 EXTRA-PAYMENT PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 BALLOON-TERM  PIC S9(2)      USAGE IS DISPLAY.
+               10 PAY-FREQ      PIC X(01)      USAGE IS DISPLAY.
+               10 CURRENCY-CODE PIC X(03)      USAGE IS DISPLAY.
+               10 DAY-COUNT-BASIS PIC X(01)    USAGE IS DISPLAY.
+               10 ARM-RESET-MONTHS PIC 9(03)   USAGE IS DISPLAY.
+               10 ARM-RATE-ADJUSTMENT PIC S9(2)V9(2)
+                   USAGE IS DISPLAY.
+               10 ARM-RATE-CAP  PIC 9(02)V9(02) USAGE IS DISPLAY.
+               10 PAYOFF-QUOTE-MONTH PIC 9(03)   USAGE IS DISPLAY.
+               10 AUDIT-SOURCE  PIC X(10)      USAGE IS DISPLAY.
+           05 OUTPUT-MSG.
+               10 PAYMENT          PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 ERROR-MSG        PIC X(20).
+               10 PAYOFF-TERM-MONTHS PIC S9(3)   USAGE IS DISPLAY.
+               10 BALLOON-BALANCE  PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 PAYOFF-QUOTE-BALANCE PIC S9(7)V9(2)
+                   USAGE IS DISPLAY.
+           05 SCHED-TABLE.
+               10 SCHED-COUNT   PIC 9(03)      USAGE IS DISPLAY.
+               10 SCHED-ENTRY OCCURS 360 TIMES.
+                   15 SCHED-MONTH     PIC 9(03).
+                   15 SCHED-PRINCIPAL PIC S9(7)V9(2).
+                   15 SCHED-INTEREST  PIC S9(7)V9(2).
+                   15 SCHED-BALANCE   PIC S9(7)V9(2).
+
+      * REFI-COST is whatever closing costs/fees the proposed
+      * refinance carries; PAYMENT-DELTA and BREAKEVEN-MONTHS are
+      * returned to the caller alongside REFI-ERROR-MSG.
+       01 REFI-RESULT.
+           05 REFI-COST         PIC S9(7)V9(2) USAGE IS DISPLAY.
+           05 PAYMENT-DELTA     PIC S9(7)V9(2) USAGE IS DISPLAY.
+           05 BREAKEVEN-MONTHS  PIC S9(5)      USAGE IS DISPLAY.
+           05 REFI-ERROR-MSG    PIC X(20).
+
+       PROCEDURE DIVISION USING BY REFERENCE CURRENT-LOAN-PARAMS
+                                 PROPOSED-LOAN-PARAMS REFI-RESULT.
+
+       000-MAIN.
+           MOVE "REFICOMP" TO AUDIT-SOURCE OF CURRENT-LOAN-PARAMS.
+           MOVE "REFICOMP" TO AUDIT-SOURCE OF PROPOSED-LOAN-PARAMS.
+           CALL "loancalc" USING CURRENT-LOAN-PARAMS.
+           CALL "loancalc" USING PROPOSED-LOAN-PARAMS.
+
+           IF ERROR-MSG OF CURRENT-LOAN-PARAMS = 'OK'
+                   AND ERROR-MSG OF PROPOSED-LOAN-PARAMS = 'OK'
+               COMPUTE PAYMENT-DELTA =
+                       PAYMENT OF CURRENT-LOAN-PARAMS
+                       - PAYMENT OF PROPOSED-LOAN-PARAMS
+               IF PAYMENT-DELTA > 0 AND REFI-COST > 0
+                   COMPUTE BREAKEVEN-MONTHS ROUNDED =
+                           REFI-COST / PAYMENT-DELTA
+               ELSE
+                   MOVE 0 TO BREAKEVEN-MONTHS
+               END-IF
+               MOVE 'OK' TO REFI-ERROR-MSG
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO PAYMENT-DELTA
+               MOVE 0 TO BREAKEVEN-MONTHS
+               MOVE 'LOANCALC ERROR'  TO REFI-ERROR-MSG
+               MOVE 2 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
