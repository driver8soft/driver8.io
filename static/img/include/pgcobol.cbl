@@ -4,19 +4,39 @@
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. pgcobol.
-       AUTHOR. 
+       AUTHOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * CONNECT-DB/DECLARE-CURSOR failures are logged here and the
+      * program ends cleanly instead of STOP RUN killing the whole
+      * batch step with no record of why.
+           SELECT ERROR-LOG-FILE ASSIGN TO "errorlog"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ERROR-LOG-FILE.
+           01 ERROR-LOG-REC PIC X(132).
+
        WORKING-STORAGE SECTION.
-      
-      * CONNECT TO POSGRESQL 
-       01 CONN-STR.
-          05 FILLER      PIC X(20) VALUE "dbname=dvdrental    ".
-          05 FILLER      PIC X(20) VALUE "user=XXXXXXXX       ".
-          05 FILLER      PIC X(20) VALUE "password=XXXXXXX    ".
-          05 FILLER      PIC X(20) VALUE "host=localhost      ".
-          05 FILLER      PIC X(20) VALUE "port=5432           ".
-          05 FILLER      PIC X(20) VALUE "sslmode=disable     ".
-          05 FILLER      PIC X(01) VALUE LOW-VALUES.
+
+      * Shared error-message catalog so a connection or query failure
+      * reads the same here as it does out of loancalc/bcuota.
+       COPY "errmsg.cpy".
+
+      * CONNECT TO POSGRESQL.  Connection parameters come from the
+      * environment at runtime (PGDATABASE/PGUSER/PGPASSWORD/PGHOST/
+      * PGPORT/PGSSLMODE) rather than literal VALUE clauses, so
+      * rotating a password does not require a recompile.
+       01 WS-PGDATABASE      PIC X(32) VALUE SPACES.
+       01 WS-PGUSER          PIC X(32) VALUE SPACES.
+       01 WS-PGPASSWORD      PIC X(32) VALUE SPACES.
+       01 WS-PGHOST          PIC X(32) VALUE SPACES.
+       01 WS-PGPORT          PIC X(08) VALUE SPACES.
+       01 WS-PGSSLMODE       PIC X(16) VALUE SPACES.
+       01 CONN-STR           PIC X(200) VALUE SPACES.
        01 CONNECTION         USAGE POINTER.
        01 CONN-STATUS        USAGE BINARY-LONG.
       
@@ -50,16 +70,25 @@
        01 DB-ROW             PIC 9(7) VALUE ZEROS.
        01 DB-COLUMN          PIC 9(3) VALUE ZEROS.
 
+      * QUERY PARAMETER.  When supplied on the command line, filters
+      * the SELECT to a single actor_id instead of the full table.
+       01 WS-ACTOR-ID-PARM   PIC X(09) VALUE SPACES.
+       01 WS-ACTOR-ID-CHECK  PIC X(09) VALUE SPACES.
+
+      * ERROR LOG
+       01 WS-ERROR-LOG-LINE  PIC X(132) VALUE SPACES.
+       01 WS-CONN-STATUS-EDIT PIC -(9).
+       01 WS-SQL-STATUS-EDIT  PIC -(9).
+
       *> *********************************************************************
        PROCEDURE DIVISION.
+           OPEN OUTPUT ERROR-LOG-FILE.
+           ACCEPT WS-ACTOR-ID-PARM FROM COMMAND-LINE.
            PERFORM CONNECT-DB.
 
-           MOVE "SELECT actor_id, first_name, " &
-                        "last_name, last_update " &
-                "FROM actor;"
-                TO SQL-QUERY-DATA.
+           PERFORM BUILD-QUERY.
            PERFORM DECLARE-CURSOR.
-           
+
            PERFORM ROW-COUNT.
            PERFORM COLUMN-COUNT.
 
@@ -77,24 +106,110 @@
                            last_update
            END-PERFORM.
            PERFORM DISCONNECT.
+           CLOSE ERROR-LOG-FILE.
            GOBACK.
       *
        CONNECT-DB.
+      * Read connection parameters from the environment, falling back
+      * to the dvdrental sample defaults when a variable is not set,
+      * then build the libpq keyword/value connection string.
+           ACCEPT WS-PGDATABASE FROM ENVIRONMENT "PGDATABASE".
+           IF WS-PGDATABASE = SPACES
+               MOVE "dvdrental" TO WS-PGDATABASE
+           END-IF.
+           ACCEPT WS-PGUSER FROM ENVIRONMENT "PGUSER".
+           ACCEPT WS-PGPASSWORD FROM ENVIRONMENT "PGPASSWORD".
+           ACCEPT WS-PGHOST FROM ENVIRONMENT "PGHOST".
+           IF WS-PGHOST = SPACES
+               MOVE "localhost" TO WS-PGHOST
+           END-IF.
+           ACCEPT WS-PGPORT FROM ENVIRONMENT "PGPORT".
+           IF WS-PGPORT = SPACES
+               MOVE "5432" TO WS-PGPORT
+           END-IF.
+           ACCEPT WS-PGSSLMODE FROM ENVIRONMENT "PGSSLMODE".
+           IF WS-PGSSLMODE = SPACES
+               MOVE "disable" TO WS-PGSSLMODE
+           END-IF.
+
+           MOVE SPACES TO CONN-STR.
+           STRING "dbname="    DELIMITED BY SIZE
+                  WS-PGDATABASE DELIMITED BY SPACE
+                  " user="     DELIMITED BY SIZE
+                  WS-PGUSER    DELIMITED BY SPACE
+                  " password=" DELIMITED BY SIZE
+                  WS-PGPASSWORD DELIMITED BY SPACE
+                  " host="     DELIMITED BY SIZE
+                  WS-PGHOST    DELIMITED BY SPACE
+                  " port="     DELIMITED BY SIZE
+                  WS-PGPORT    DELIMITED BY SPACE
+                  " sslmode="  DELIMITED BY SIZE
+                  WS-PGSSLMODE DELIMITED BY SPACE
+                  X"00"        DELIMITED BY SIZE
+                  INTO CONN-STR
+           END-STRING.
+
       * CONNECT AND CHECK DB STATUS
-           CALL "PQconnectdb" USING CONN-STR 
+           CALL "PQconnectdb" USING CONN-STR
                 RETURNING CONNECTION.
            CALL "PQstatus" USING BY VALUE CONNECTION 
                 RETURNING CONN-STATUS.
            IF CONN-STATUS NOT EQUAL 0 THEN
                 DISPLAY "Connection error! " CONN-STATUS
-                STOP RUN
+                MOVE CONN-STATUS TO WS-CONN-STATUS-EDIT
+                STRING WS-MSG18       DELIMITED BY SIZE
+                       ": status="    DELIMITED BY SIZE
+                       WS-CONN-STATUS-EDIT DELIMITED BY SIZE
+                       INTO WS-ERROR-LOG-LINE
+                END-STRING
+                PERFORM LOG-ERROR-AND-STOP
            END-IF.
-       
+
+       LOG-ERROR-AND-STOP.
+      * Record the failure that sent us here and end the run cleanly
+      * instead of STOP RUN, so a scheduler sees a normal completion
+      * and the reason is on disk in "errorlog" rather than lost with
+      * the job step.
+           MOVE WS-ERROR-LOG-LINE TO ERROR-LOG-REC.
+           WRITE ERROR-LOG-REC.
+           CLOSE ERROR-LOG-FILE.
+           GOBACK.
+
        DISCONNECT.
       * CLOSE CONNECTION DB
-           CALL "PQfinish" USING BY VALUE CONNECTION 
+           CALL "PQfinish" USING BY VALUE CONNECTION
                 RETURNING OMITTED.
-       
+
+       BUILD-QUERY.
+      * Bind WS-ACTOR-ID-PARM into the WHERE clause when the caller
+      * supplied one; otherwise fall back to the unfiltered scan.
+      * WS-ACTOR-ID-PARM is command-line text, not a numeric field, so
+      * it is validated here rather than trusted directly into the
+      * STRING below - an unvalidated value would let the caller
+      * splice arbitrary SQL onto the end of the WHERE clause.
+           IF WS-ACTOR-ID-PARM = SPACES
+               MOVE "SELECT actor_id, first_name, " &
+                            "last_name, last_update " &
+                    "FROM actor;"
+                    TO SQL-QUERY-DATA
+           ELSE
+               MOVE WS-ACTOR-ID-PARM TO WS-ACTOR-ID-CHECK
+               INSPECT WS-ACTOR-ID-CHECK
+                       REPLACING TRAILING SPACE BY "0"
+               IF WS-ACTOR-ID-CHECK NOT NUMERIC
+                   MOVE WS-MSG16 TO WS-ERROR-LOG-LINE
+                   PERFORM LOG-ERROR-AND-STOP
+               END-IF
+               STRING "SELECT actor_id, first_name, "
+                      "last_name, last_update "
+                      "FROM actor WHERE actor_id = "
+                      DELIMITED BY SIZE
+                      WS-ACTOR-ID-PARM DELIMITED BY SPACE
+                      ";"              DELIMITED BY SIZE
+                      INTO SQL-QUERY-DATA
+               END-STRING
+           END-IF.
+
        DECLARE-CURSOR.
       * OPEN CURSOR
            CALL "PQexec" USING BY VALUE CONNECTION
@@ -111,10 +226,18 @@
                   INTO SQL-ERROR-MSG 
            END-STRING.
 
-           IF SQL-STATUS NOT EQUAL 2 THEN  
+           IF SQL-STATUS NOT EQUAL 2 THEN
                 DISPLAY "Open Cursor error! " SQL-STATUS SQL-ERROR-MSG
-                STOP RUN
-           END-IF.   
+                MOVE SQL-STATUS TO WS-SQL-STATUS-EDIT
+                STRING WS-MSG20       DELIMITED BY SIZE
+                       ": status="    DELIMITED BY SIZE
+                       WS-SQL-STATUS-EDIT DELIMITED BY SIZE
+                       " "              DELIMITED BY SIZE
+                       SQL-ERROR-MSG    DELIMITED BY SIZE
+                       INTO WS-ERROR-LOG-LINE
+                END-STRING
+                PERFORM LOG-ERROR-AND-STOP
+           END-IF.
 
            DISPLAY "sql_status: " SQL-STATUS
                    " sql_error: " SQL-ERROR-MSG. 
