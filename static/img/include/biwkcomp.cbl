@@ -0,0 +1,147 @@
+      ******************************************************************
+      *
+      * Biweekly Acceleration Comparison Subroutine
+      * =============================================
+      *
+      * Runs a loan's standard monthly schedule and an accelerated
+      * biweekly payoff through loancalc and returns a side-by-side
+      * total-interest and term-length comparison, so answering "how
+      * much would switching to biweekly save me" no longer means
+      * hand-running loancalc twice and tabulating SCHED-TABLE by
+      * hand.
+      *
+      * The acceleration modeled here is the common "half the monthly
+      * payment every two weeks" technique: 26 half-payments a year
+      * works out to 13 full monthly payments instead of 12, which is
+      * the same effect as adding one extra monthly payment's worth of
+      * principal, spread evenly across the year.  That is modeled as
+      * EXTRA-PAYMENT on a normal monthly (PAY-FREQ "M") schedule
+      * rather than by switching PAY-FREQ to "B", since PAY-FREQ "B"
+      * reamortizes the loan over biweekly periods instead of
+      * shortening the existing monthly one.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. biwkcomp.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+      * Declare program variables
+       01 WS-SCHED-IX        PIC 9(03)      USAGE IS COMP.
+       01 WS-TOTAL-INTEREST  PIC S9(7)V9(2) USAGE IS DISPLAY.
+
+       LINKAGE SECTION.
+      * LOAN-PARAMS mirrors loancalc's own LOAN-PARAMS layout field
+      * for field, the same way bcuota, loanquote, and reficomp keep
+      * their own copies in sync with it.
+       01 LOAN-PARAMS.
+           05 COMMAREA-VERSION PIC 9(04) COMP.
+           05 INPUT-MSG.
+               10 PRIN-AMT      PIC S9(7)      USAGE IS DISPLAY.
+               10 INT-RATE      PIC S9(2)V9(2) USAGE IS DISPLAY.
+               10 TIMEYR        PIC S9(2)      USAGE IS DISPLAY.
+               10 SCHED-REQUEST PIC X(01)      USAGE IS DISPLAY.
+               10 EXTRA-PAYMENT PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 BALLOON-TERM  PIC S9(2)      USAGE IS DISPLAY.
+               10 PAY-FREQ      PIC X(01)      USAGE IS DISPLAY.
+               10 CURRENCY-CODE PIC X(03)      USAGE IS DISPLAY.
+               10 DAY-COUNT-BASIS PIC X(01)    USAGE IS DISPLAY.
+               10 ARM-RESET-MONTHS PIC 9(03)   USAGE IS DISPLAY.
+               10 ARM-RATE-ADJUSTMENT PIC S9(2)V9(2)
+                   USAGE IS DISPLAY.
+               10 ARM-RATE-CAP  PIC 9(02)V9(02) USAGE IS DISPLAY.
+               10 PAYOFF-QUOTE-MONTH PIC 9(03)   USAGE IS DISPLAY.
+               10 AUDIT-SOURCE  PIC X(10)      USAGE IS DISPLAY.
+           05 OUTPUT-MSG.
+               10 PAYMENT          PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 ERROR-MSG        PIC X(20).
+               10 PAYOFF-TERM-MONTHS PIC S9(3)   USAGE IS DISPLAY.
+               10 BALLOON-BALANCE  PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 PAYOFF-QUOTE-BALANCE PIC S9(7)V9(2)
+                   USAGE IS DISPLAY.
+           05 SCHED-TABLE.
+               10 SCHED-COUNT   PIC 9(03)      USAGE IS DISPLAY.
+               10 SCHED-ENTRY OCCURS 360 TIMES.
+                   15 SCHED-MONTH     PIC 9(03).
+                   15 SCHED-PRINCIPAL PIC S9(7)V9(2).
+                   15 SCHED-INTEREST  PIC S9(7)V9(2).
+                   15 SCHED-BALANCE   PIC S9(7)V9(2).
+
+      * BIWK-RESULT carries both scenarios back side by side so the
+      * caller can display them as a single comparison table instead
+      * of making two separate CALLs itself.
+       01 BIWK-RESULT.
+           05 BASE-PAYMENT          PIC S9(7)V9(2) USAGE IS DISPLAY.
+           05 BASE-TOTAL-INTEREST   PIC S9(7)V9(2) USAGE IS DISPLAY.
+           05 BASE-TERM-MONTHS      PIC S9(3)      USAGE IS DISPLAY.
+           05 ACCEL-PAYMENT         PIC S9(7)V9(2) USAGE IS DISPLAY.
+           05 ACCEL-TOTAL-INTEREST  PIC S9(7)V9(2) USAGE IS DISPLAY.
+           05 ACCEL-TERM-MONTHS     PIC S9(3)      USAGE IS DISPLAY.
+           05 INTEREST-SAVED        PIC S9(7)V9(2) USAGE IS DISPLAY.
+           05 MONTHS-SAVED          PIC S9(3)      USAGE IS DISPLAY.
+           05 BIWK-ERROR-MSG        PIC X(20).
+
+       PROCEDURE DIVISION USING BY REFERENCE LOAN-PARAMS BIWK-RESULT.
+
+       000-MAIN.
+           MOVE 'Y' TO SCHED-REQUEST.
+           MOVE 'M' TO PAY-FREQ.
+           MOVE 0 TO EXTRA-PAYMENT.
+           MOVE "BIWKCOMP" TO AUDIT-SOURCE.
+           CALL "loancalc" USING LOAN-PARAMS.
+
+           IF ERROR-MSG NOT = 'OK'
+               MOVE 0 TO BASE-PAYMENT BASE-TOTAL-INTEREST
+                   BASE-TERM-MONTHS ACCEL-PAYMENT
+                   ACCEL-TOTAL-INTEREST ACCEL-TERM-MONTHS
+                   INTEREST-SAVED MONTHS-SAVED
+               MOVE 'LOANCALC ERROR' TO BIWK-ERROR-MSG
+               MOVE 2 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           MOVE PAYMENT TO BASE-PAYMENT.
+           MOVE PAYOFF-TERM-MONTHS TO BASE-TERM-MONTHS.
+           PERFORM 100-SUM-SCHED-INTEREST.
+           MOVE WS-TOTAL-INTEREST TO BASE-TOTAL-INTEREST.
+
+      * Half the baseline monthly payment every two weeks works out
+      * to one extra monthly payment a year, spread evenly across the
+      * twelve regular ones.
+           COMPUTE ACCEL-PAYMENT ROUNDED = BASE-PAYMENT / 2.
+           COMPUTE EXTRA-PAYMENT ROUNDED = BASE-PAYMENT / 12.
+           CALL "loancalc" USING LOAN-PARAMS.
+
+           IF ERROR-MSG NOT = 'OK'
+               MOVE 0 TO ACCEL-TOTAL-INTEREST ACCEL-TERM-MONTHS
+                   INTEREST-SAVED MONTHS-SAVED
+               MOVE 'LOANCALC ERROR' TO BIWK-ERROR-MSG
+               MOVE 2 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           MOVE PAYOFF-TERM-MONTHS TO ACCEL-TERM-MONTHS.
+           PERFORM 100-SUM-SCHED-INTEREST.
+           MOVE WS-TOTAL-INTEREST TO ACCEL-TOTAL-INTEREST.
+
+           COMPUTE INTEREST-SAVED = BASE-TOTAL-INTEREST
+                   - ACCEL-TOTAL-INTEREST.
+           COMPUTE MONTHS-SAVED = BASE-TERM-MONTHS
+                   - ACCEL-TERM-MONTHS.
+           MOVE 'OK' TO BIWK-ERROR-MSG.
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
+
+       100-SUM-SCHED-INTEREST.
+      * Totals the SCHED-INTEREST column of whichever schedule
+      * loancalc just built, so the caller gets one total-interest
+      * figure per scenario instead of having to walk SCHED-TABLE
+      * itself.
+           MOVE 0 TO WS-TOTAL-INTEREST.
+           PERFORM VARYING WS-SCHED-IX FROM 1 BY 1
+                   UNTIL WS-SCHED-IX > SCHED-COUNT
+               ADD SCHED-INTEREST (WS-SCHED-IX) TO WS-TOTAL-INTEREST
+           END-PERFORM.
