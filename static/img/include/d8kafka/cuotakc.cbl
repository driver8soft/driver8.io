@@ -0,0 +1,187 @@
+      ******************************************************************
+      *
+      * Loan kafka consumer
+      * ==========================
+      *
+      * Companion to cuotak: subscribes to the "loans" topic and
+      * persists each message into the LOAN master that bcuota reads
+      * as "infile", so the Kafka path feeds downstream batch
+      * processing instead of dead-ending at the publish side.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cuotakc.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-MASTER ASSIGN TO "infile"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS LOAN-ACC
+           FILE STATUS IS WS-LOAN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOAN-MASTER.
+           01 LOAN-MASTER-REC.
+               05 LOAN-ACC   PIC X(10).
+               05 FILLER     PIC X(01).
+               05 LOAN-AMT   PIC 9(07).
+               05 FILLER     PIC X(01).
+               05 LOAN-INT   PIC 9(02)V9(02).
+               05 FILLER     PIC X(01).
+               05 LOAN-YEAR  PIC 9(02).
+      * HEADER-REC/TRAILER-REC REDEFINE the same record area under the
+      * reserved keys bcuota.cbl validates ("0000000000"/"9999999999")
+      * so the file this consumer produces passes bcuota's header/
+      * trailer checks the same way a batch-built "infile" does.
+           01 HEADER-REC REDEFINES LOAN-MASTER-REC.
+               05 HDR-KEY          PIC X(10).
+               05 FILLER           PIC X(01).
+               05 HDR-RUN-DATE     PIC 9(08).
+               05 FILLER           PIC X(01).
+               05 HDR-EXPECTED-CNT PIC 9(06).
+           01 TRAILER-REC REDEFINES LOAN-MASTER-REC.
+               05 TRL-KEY            PIC X(10).
+               05 FILLER             PIC X(01).
+               05 TRL-RECORD-COUNT   PIC 9(07).
+               05 FILLER             PIC X(01).
+               05 TRL-CONTROL-TOTAL  PIC 9(07).
+
+       WORKING-STORAGE SECTION.
+           01 WS-LOAN-STATUS PIC X(02) VALUE "00".
+           01 WS-EOF         PIC X(01) VALUE "N".
+           01 WS-MSG-COUNTER PIC 9(09) VALUE ZEROES.
+      ******************************************************************
+      * Header/trailer sentinel keys, matching bcuota.cbl's, and the
+      * run date/control total needed to fill them in.
+           01 WS-HEADER-SENTINEL   PIC X(10) VALUE "0000000000".
+           01 WS-TRAILER-SENTINEL  PIC X(10) VALUE "9999999999".
+           01 WS-RUN-DATE          PIC 9(08) VALUE ZEROES.
+           01 WS-AMT-CONTROL-TOTAL PIC 9(09) VALUE ZEROES.
+      ******************************************************************
+      * KAFKA-TOPIC/KAFKA-KEY/KAFKA-VALUE match the producer's (cuotak)
+      * CALL "D8kafka" shape - three USING arguments, RETURN-CODE
+      * checked after the call - rather than a second, incompatible
+      * convention for the same external call.
+           01 KAFKA.
+               05 KAFKA-TOPIC PIC X(05) VALUE "loans".
+               05 FILLER      PIC X(01) VALUE LOW-VALUES.
+
+              05 KAFKA-KEY PIC X(40) VALUE SPACES.
+
+      * KAFKA-VALUE is the JSON object 260-BUILD-JSON-VALUE in cuotak
+      * renders (see that paragraph's comment) - KAFKA-KEY1/2/3's
+      * literal text there, not a fixed-width CSV layout - so it is
+      * parsed the same way here, not read field-by-field.
+              05 KAFKA-VALUE PIC X(80).
+
+      * 200-PARSE-JSON-VALUE's UNSTRING delimiters and catcher fields.
+      * The numeric catchers use the same PICTUREs cuotak built the
+      * JSON numbers with, so UNSTRING lands each digit string (actual
+      * decimal point included) the same way a MOVE between matching
+      * numeric items would.
+           01 JSON-AMT-VALUE  PIC 9999999.99.
+           01 JSON-INT-VALUE  PIC 99.99.
+           01 JSON-YEAR-VALUE PIC 99.
+           01 JSON-FILLER-1   PIC X(20).
+           01 JSON-FILLER-2   PIC X(20).
+           01 JSON-FILLER-3   PIC X(20).
+           01 JSON-FILLER-4   PIC X(20).
+
+       PROCEDURE DIVISION.
+      * Each run rebuilds "infile" from the current state of the
+      * "loans" topic, the same way bcuota.cbl's own OUTFILE is
+      * rebuilt fresh every run, so it is opened OUTPUT first to
+      * create/truncate it, clearing out a prior run's header/
+      * details/trailer.  900-WRITE-TRAILER rewrites the header once
+      * the final count is known, and REWRITE against an INDEXED file
+      * needs I-O mode, so the file is closed and reopened I-O right
+      * away, the same OUTPUT-then-I-O sequence loanmaint.cbl uses
+      * when it finds no existing LOANMSTR to reuse.
+           OPEN OUTPUT LOAN-MASTER.
+           CLOSE LOAN-MASTER.
+           OPEN I-O LOAN-MASTER.
+           IF WS-LOAN-STATUS NOT = "00"
+               DISPLAY "LOAN-MASTER OPEN FAILED, STATUS: "
+                       WS-LOAN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 050-WRITE-HEADER.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               CALL "D8kafka" USING KAFKA-TOPIC
+                                     KAFKA-KEY
+                                     KAFKA-VALUE
+               IF RETURN-CODE NOT = 0
+                   MOVE 'Y' TO WS-EOF
+               ELSE
+                   PERFORM 200-PARSE-JSON-VALUE
+                   ADD 1 TO WS-MSG-COUNTER
+                   MOVE WS-MSG-COUNTER TO LOAN-ACC
+                   MOVE JSON-AMT-VALUE  TO LOAN-AMT
+                   MOVE JSON-INT-VALUE  TO LOAN-INT
+                   MOVE JSON-YEAR-VALUE TO LOAN-YEAR
+                   ADD LOAN-AMT TO WS-AMT-CONTROL-TOTAL
+                   WRITE LOAN-MASTER-REC
+                       INVALID KEY
+                           DISPLAY "DUPLICATE LOAN-ACC ON WRITE: "
+                                   LOAN-ACC
+                   END-WRITE
+               END-IF
+           END-PERFORM.
+
+           PERFORM 900-WRITE-TRAILER.
+           CLOSE LOAN-MASTER.
+           DISPLAY "TOTAL MESSAGES CONSUMED: " WS-MSG-COUNTER.
+           GOBACK.
+
+      ****************************************************************
+       200-PARSE-JSON-VALUE.
+      * Pull the three numeric values out of the JSON object
+      * 260-BUILD-JSON-VALUE in cuotak built, splitting on the ':' and
+      * ',' that separate each "key":value pair and the closing '}' -
+      * the text between them is the key name (discarded into the
+      * JSON-FILLER catchers) or the value itself.
+           UNSTRING KAFKA-VALUE DELIMITED BY ":" OR "," OR "}"
+               INTO JSON-FILLER-1 JSON-AMT-VALUE
+                    JSON-FILLER-2 JSON-INT-VALUE
+                    JSON-FILLER-3 JSON-YEAR-VALUE
+                    JSON-FILLER-4
+           END-UNSTRING.
+
+       050-WRITE-HEADER.
+      * HDR-EXPECTED-CNT is written as a placeholder since the run's
+      * total isn't known until the last message is consumed;
+      * 900-WRITE-TRAILER rewrites it once WS-MSG-COUNTER is final.
+           MOVE WS-HEADER-SENTINEL TO HDR-KEY.
+           MOVE WS-RUN-DATE        TO HDR-RUN-DATE.
+           MOVE 0                  TO HDR-EXPECTED-CNT.
+           WRITE LOAN-MASTER-REC
+               INVALID KEY
+                   DISPLAY "DUPLICATE HEADER RECORD ON WRITE"
+           END-WRITE.
+
+       900-WRITE-TRAILER.
+      * Rewrite the header now that the final count is known, then
+      * append the trailer carrying that same count and the control
+      * total, the pair bcuota.cbl's 050-VALIDATE-HEADER and
+      * 900-VALIDATE-TRAILER expect to agree with each other.
+           MOVE WS-HEADER-SENTINEL TO LOAN-ACC.
+           READ LOAN-MASTER
+               INVALID KEY
+                   DISPLAY "HEADER RECORD MISSING ON REWRITE"
+               NOT INVALID KEY
+                   MOVE WS-MSG-COUNTER TO HDR-EXPECTED-CNT
+                   REWRITE LOAN-MASTER-REC
+           END-READ.
+
+           MOVE WS-TRAILER-SENTINEL TO TRL-KEY.
+           MOVE WS-MSG-COUNTER      TO TRL-RECORD-COUNT.
+           MOVE WS-AMT-CONTROL-TOTAL TO TRL-CONTROL-TOTAL.
+           WRITE LOAN-MASTER-REC
+               INVALID KEY
+                   DISPLAY "DUPLICATE TRAILER RECORD ON WRITE"
+           END-WRITE.
