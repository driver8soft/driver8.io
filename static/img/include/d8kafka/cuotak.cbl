@@ -8,16 +8,67 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. cuotak.
        ENVIRONMENT DIVISION.
- 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Only opened when WS-MODE-PARM requests batch mode; the same
+      * "infile" LOAN master bcuota reads.
+           SELECT LOAN ASSIGN TO "infile"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS LOAN-ACC
+           FILE STATUS IS WS-LOAN-STATUS.
+
+      * Messages that still fail after WS-MAX-RETRIES attempts land
+      * here instead of being dropped as if the publish succeeded.
+           SELECT DEAD-LETTER-FILE ASSIGN TO "deadletter"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD LOAN.
+           01 LOAN-FILE.
+               05 LOAN-ACC   PIC X(10).
+               05 FILLER     PIC X(01).
+               05 LOAN-AMT   PIC 9(07).
+               05 FILLER     PIC X(01).
+               05 LOAN-INT   PIC 9(02)V9(02).
+               05 FILLER     PIC X(01).
+               05 LOAN-YEAR  PIC 9(02).
+
+       FD DEAD-LETTER-FILE.
+           01 DEAD-LETTER-REC.
+               05 DL-TOPIC   PIC X(05).
+               05 FILLER     PIC X(01) VALUE SPACE.
+               05 DL-VALUE   PIC X(80).
 
        WORKING-STORAGE SECTION.
            01 WS-LOAN.
                05 WS-AMT  PIC 9(7)V9(2).
                05 WS-INT  PIC 9(2)V9(2).
                05 WS-YEAR PIC 9(2).
-      ******************************************************************  
+      ******************************************************************
+      * WS-MODE-PARM, when "BATCH", switches the program from a single
+      * interactive ACCEPT to reading every LOAN record off "infile"
+      * and publishing one Kafka message per record.
+           01 WS-MODE-PARM    PIC X(08) VALUE SPACES.
+           01 WS-LOAN-STATUS  PIC X(02) VALUE "00".
+           01 WS-EOF          PIC X(01) VALUE "N".
+           01 WS-MSG-COUNTER  PIC 9(09) VALUE ZEROES.
+      ****************************************************************
+      * "infile" carries a leading header and a trailing trailer
+      * record (see bcuota.cbl) under these same reserved LOAN-ACC
+      * values; batch mode skips them rather than publishing their
+      * control fields as if they were a loan record.
+           01 WS-HEADER-SENTINEL  PIC X(10) VALUE "0000000000".
+           01 WS-TRAILER-SENTINEL PIC X(10) VALUE "9999999999".
+      ****************************************************************
+      * Retry/dead-letter support for the D8kafka publish call.
+           01 WS-MAX-RETRIES      PIC 9(02) VALUE 3.
+           01 WS-RETRY-COUNTER    PIC 9(02) VALUE ZEROES.
+           01 WS-PUBLISH-OK       PIC X(01) VALUE "N".
+           01 WS-DEADLETTER-COUNTER PIC 9(09) VALUE ZEROES.
+      ******************************************************************
            01 KAFKA.
                05 KAFKA-TOPIC PIC X(05) VALUE "loans".
                05 FILLER     PIC X(1)  VALUE LOW-VALUES.
@@ -27,17 +78,27 @@
                  10 FILLER     PIC X(1)  VALUE ",".
                  10 KAFKA-KEY2 PIC X(12) VALUE "InterestRate".
                  10 FILLER     PIC X(1)  VALUE ",".
-                 10 KAFKA-KEY1 PIC X(09) VALUE "TimeYears".
+                 10 KAFKA-KEY3 PIC X(09) VALUE "TimeYears".
                  10 FILLER     PIC X(1)  VALUE LOW-VALUES.
-              05 KAFKA-VALUE.
-                 10 KAFKA-AMT-VALUE  PIC zzzzzz9.99.
-                 10 FILLER     PIC X(1)  VALUE ",".
-                 10 KAFKA-INT-VALUE  PIC z9.99.
-                 10 FILLER     PIC X(1)  VALUE ",".
-                 10 KAFKA-YEAR-VALUE PIC zz.
-                 10 FILLER     PIC X(1) VALUE LOW-VALUES.
+              05 KAFKA-AMT-VALUE  PIC 9999999.99.
+              05 KAFKA-INT-VALUE  PIC 99.99.
+              05 KAFKA-YEAR-VALUE PIC 99.
+      * The JSON payload, keyed by KAFKA-KEY1/KAFKA-KEY2/KAFKA-KEY3
+      * above, built by 260-BUILD-JSON-VALUE just before each publish.
+              05 KAFKA-VALUE PIC X(80).
 
        PROCEDURE DIVISION.
+           ACCEPT WS-MODE-PARM FROM COMMAND-LINE.
+           OPEN OUTPUT DEAD-LETTER-FILE.
+           IF WS-MODE-PARM = "BATCH"
+               PERFORM 200-BATCH-MODE
+           ELSE
+               PERFORM 100-INTERACTIVE-MODE
+           END-IF.
+           CLOSE DEAD-LETTER-FILE.
+           GOBACK.
+
+       100-INTERACTIVE-MODE.
            INITIALIZE WS-LOAN.
 
            DISPLAY "Amount: " WITH NO ADVANCING.
@@ -46,18 +107,89 @@
            ACCEPT WS-INT.
            DISPLAY "Number of Years: " WITH NO ADVANCING.
            ACCEPT WS-YEAR.
-           
+
            MOVE WS-AMT TO KAFKA-AMT-VALUE.
            MOVE WS-INT TO KAFKA-INT-VALUE.
            MOVE WS-YEAR TO KAFKA-YEAR-VALUE.
 
-           CALL "D8kafka" USING KAFKA-TOPIC 
-                                KAFKA-KEY
-                                KAFKA-VALUE.
+           PERFORM 260-BUILD-JSON-VALUE.
+           PERFORM 250-PUBLISH-MESSAGE.
 
            DISPLAY "Return-code: " RETURN-CODE.
-           
-           GOBACK.
-           
 
+       200-BATCH-MODE.
+      * Stream every LOAN record off "infile" onto the "loans" topic
+      * unattended, one Kafka message per record.
+           OPEN INPUT LOAN.
+           IF WS-LOAN-STATUS NOT = "00"
+               DISPLAY "LOAN OPEN FAILED, STATUS: " WS-LOAN-STATUS
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ LOAN
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF LOAN-ACC = WS-HEADER-SENTINEL
+                               OR LOAN-ACC = WS-TRAILER-SENTINEL
+                           CONTINUE
+                       ELSE
+                           MOVE LOAN-AMT  TO KAFKA-AMT-VALUE
+                           MOVE LOAN-INT  TO KAFKA-INT-VALUE
+                           MOVE LOAN-YEAR TO KAFKA-YEAR-VALUE
+                           PERFORM 260-BUILD-JSON-VALUE
+                           PERFORM 250-PUBLISH-MESSAGE
+                           ADD 1 TO WS-MSG-COUNTER
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LOAN
+               DISPLAY "TOTAL MESSAGES PUBLISHED: " WS-MSG-COUNTER
+               DISPLAY "TOTAL DEAD-LETTERED: " WS-DEADLETTER-COUNTER
+           END-IF.
+
+       250-PUBLISH-MESSAGE.
+      * Retry the D8kafka CALL up to WS-MAX-RETRIES times when the
+      * broker is unreachable (non-zero RETURN-CODE); a message that
+      * still fails after the last retry is written to the
+      * dead-letter file instead of being silently dropped.
+           MOVE "N" TO WS-PUBLISH-OK.
+           MOVE 0 TO WS-RETRY-COUNTER.
+           PERFORM UNTIL WS-PUBLISH-OK = "Y"
+                      OR WS-RETRY-COUNTER >= WS-MAX-RETRIES
+               CALL "D8kafka" USING KAFKA-TOPIC
+                                    KAFKA-KEY
+                                    KAFKA-VALUE
+               ADD 1 TO WS-RETRY-COUNTER
+               IF RETURN-CODE = 0
+                   MOVE "Y" TO WS-PUBLISH-OK
+               END-IF
+           END-PERFORM.
+           IF WS-PUBLISH-OK = "N"
+               ADD 1 TO WS-DEADLETTER-COUNTER
+               MOVE KAFKA-TOPIC TO DL-TOPIC
+               MOVE KAFKA-VALUE TO DL-VALUE
+               WRITE DEAD-LETTER-REC
+               END-WRITE
+           END-IF.
 
+       260-BUILD-JSON-VALUE.
+      * Render KAFKA-AMT-VALUE/KAFKA-INT-VALUE/KAFKA-YEAR-VALUE as a
+      * JSON object keyed by KAFKA-KEY1/KAFKA-KEY2/KAFKA-KEY3, so a
+      * non-COBOL consumer can parse the message without hardcoding
+      * a fixed-width/CSV layout.
+           MOVE SPACES TO KAFKA-VALUE.
+           STRING '{"'        DELIMITED BY SIZE
+                  KAFKA-KEY1  DELIMITED BY SIZE
+                  '":'        DELIMITED BY SIZE
+                  KAFKA-AMT-VALUE DELIMITED BY SIZE
+                  ',"'        DELIMITED BY SIZE
+                  KAFKA-KEY2  DELIMITED BY SIZE
+                  '":'        DELIMITED BY SIZE
+                  KAFKA-INT-VALUE DELIMITED BY SIZE
+                  ',"'        DELIMITED BY SIZE
+                  KAFKA-KEY3  DELIMITED BY SIZE
+                  '":'        DELIMITED BY SIZE
+                  KAFKA-YEAR-VALUE DELIMITED BY SIZE
+                  '}'         DELIMITED BY SIZE
+                  INTO KAFKA-VALUE
+           END-STRING.
