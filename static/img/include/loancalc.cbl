@@ -15,68 +15,411 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
       * Declare program variables
-       01  WS-MSG.
-           05 WS-ERROR      PIC X(01).
-           05 WS-MSG00      PIC X(20) VALUE 'OK'.
-           05 WS-MSG10      PIC X(20) VALUE 'INVALID INT. RATE'.
-           05 WS-MSG12      PIC X(20) VALUE 'INVALID NUMBER YEARS'.
+      * WS-MSG is the shared error-message catalog so loancalc's
+      * wording stays in step with bcuota and pgcobol.
+           COPY "errmsg.cpy".
+      * Amortization math runs in packed-decimal rather than COMP-1
+      * float so a payment quote cannot drift off by a cent between
+      * otherwise-identical runs.
        01  AUX-VARS.
-           05 MONTHLY-RATE  USAGE IS COMP-1.
-           05 AUX-X         USAGE IS COMP-1.
-           05 AUX-Y         USAGE IS COMP-1.
-           05 AUX-Z         USAGE IS COMP-1.
+           05 MONTHLY-RATE  PIC S9(3)V9(8)  USAGE IS COMP-3.
+           05 AUX-X         PIC S9(13)V9(8) USAGE IS COMP-3.
+           05 AUX-Y         PIC S9(13)V9(8) USAGE IS COMP-3.
+           05 AUX-Z         PIC S9(13)V9(8) USAGE IS COMP-3.
+       01  WS-SCHED-VARS.
+           05 WS-SCHED-MONTH PIC 9(03).
+           05 WS-SCHED-BAL    PIC S9(7)V9(2).
+           05 WS-SCHED-INT    PIC S9(7)V9(2).
+           05 WS-SCHED-PRIN   PIC S9(7)V9(2).
+           05 WS-TOTAL-PAY    PIC S9(7)V9(2).
+           05 WS-PERIODS-YEAR PIC 9(02) USAGE IS BINARY.
+      * Multi-currency support.  WS-EXCHANGE-RATE is base-currency
+      * units per 1 unit of CURRENCY-CODE; PRIN-AMT/EXTRA-PAYMENT are
+      * converted to base currency up front so every amortization
+      * computation downstream still runs in base currency like
+      * before, then PAYMENT/BALLOON-BALANCE/SCHED-TABLE are
+      * converted back to CURRENCY-CODE just before 300-WRAPUP.
+       01  WS-CURRENCY-VARS.
+           05 WS-EXCHANGE-RATE PIC 9(03)V9(04).
+           05 WS-SCHED-CVT-IDX PIC 9(03).
+      * Day-count basis.  WS-DAYS-IN-PERIOD is how many days each
+      * payment period is treated as covering when the periodic rate
+      * is derived from the annual INT-RATE; see 155-SET-DAY-COUNT-
+      * BASIS for how DAY-COUNT-BASIS selects it.
+       01  WS-DAYCOUNT-VARS.
+           05 WS-DAYS-IN-PERIOD USAGE IS COMP-1.
+      * ARM rate-reset support.  WS-ARM-CURRENT-RATE tracks the rate
+      * actually in effect as the schedule is walked; it starts equal
+      * to INT-RATE and is adjusted by 175-RESET-ARM-RATE-IF-DUE at
+      * each ARM-RESET-MONTHS boundary.
+       01  WS-ARM-VARS.
+           05 WS-ARM-CURRENT-RATE PIC S9(2)V9(2).
+           05 WS-ARM-QUOTIENT     PIC 9(03).
+           05 WS-ARM-REMAINDER    PIC 9(03).
 
        LINKAGE SECTION.
-      * Data to share with COBOL subroutines 
+      * Data to share with COBOL subroutines
        01 LOAN-PARAMS.
+      * COMMAREA-VERSION is the leading field of loanmain's COMMAREA
+      * (see loanmain.cbl); D8link passes that buffer straight through
+      * to whatever PROG-NAME names, so LOAN-PARAMS has to start with
+      * the same field or every field after it reads at the wrong
+      * offset.
+           05 COMMAREA-VERSION PIC 9(04) COMP.
            05 INPUT-MSG.
                10 PRIN-AMT      PIC S9(7)      USAGE IS DISPLAY.
                10 INT-RATE      PIC S9(2)V9(2) USAGE IS DISPLAY.
                10 TIMEYR        PIC S9(2)      USAGE IS DISPLAY.
+               10 SCHED-REQUEST PIC X(01)      USAGE IS DISPLAY.
+               10 EXTRA-PAYMENT PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 BALLOON-TERM  PIC S9(2)      USAGE IS DISPLAY.
+               10 PAY-FREQ      PIC X(01)      USAGE IS DISPLAY.
+               10 CURRENCY-CODE PIC X(03)      USAGE IS DISPLAY.
+               10 DAY-COUNT-BASIS PIC X(01)    USAGE IS DISPLAY.
+               10 ARM-RESET-MONTHS PIC 9(03)    USAGE IS DISPLAY.
+               10 ARM-RATE-ADJUSTMENT PIC S9(2)V9(2) USAGE IS DISPLAY.
+               10 ARM-RATE-CAP  PIC 9(02)V9(02) USAGE IS DISPLAY.
+               10 PAYOFF-QUOTE-MONTH PIC 9(03)   USAGE IS DISPLAY.
+      * AUDIT-SOURCE identifies the calling program to the journal
+      * kept by loanjrnl (see 300-WRAPUP); callers that leave it
+      * blank are logged as such rather than rejected.
+               10 AUDIT-SOURCE  PIC X(10)      USAGE IS DISPLAY.
            05 OUTPUT-MSG.
-               10 PAYMENT       PIC S9(7)V9(2) USAGE IS DISPLAY.
-               10 ERROR-MSG     PIC X(20).
+               10 PAYMENT          PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 ERROR-MSG        PIC X(20).
+               10 PAYOFF-TERM-MONTHS PIC S9(3)   USAGE IS DISPLAY.
+               10 BALLOON-BALANCE  PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 PAYOFF-QUOTE-BALANCE PIC S9(7)V9(2)
+                   USAGE IS DISPLAY.
+           05 SCHED-TABLE.
+      * Month-by-month amortization breakdown, only populated when
+      * SCHED-REQUEST = 'Y'.  360 entries covers a 30 year monthly
+      * schedule; callers that do not ask for a schedule may leave
+      * this area uninitialized.
+               10 SCHED-COUNT   PIC 9(03)      USAGE IS DISPLAY.
+               10 SCHED-ENTRY OCCURS 360 TIMES.
+                   15 SCHED-MONTH     PIC 9(03).
+                   15 SCHED-PRINCIPAL PIC S9(7)V9(2).
+                   15 SCHED-INTEREST  PIC S9(7)V9(2).
+                   15 SCHED-BALANCE   PIC S9(7)V9(2).
 
-       PROCEDURE DIVISION USING BY REFERENCE LOAN-PARAMS. 
+       PROCEDURE DIVISION USING BY REFERENCE LOAN-PARAMS.
       * code goes here!
-       
-       000-MAIN.  
-           MOVE "N" TO WS-ERROR. 
-           DISPLAY "PRIN-AMT: " PRIN-AMT.  
+
+       000-MAIN.
+           MOVE "N" TO WS-ERROR.
+           DISPLAY "PRIN-AMT: " PRIN-AMT.
            DISPLAY "INT-RATE: " INT-RATE.
-           DISPLAY "TIMEYR: "   TIMEYR.    
+           DISPLAY "TIMEYR: "   TIMEYR.
            PERFORM 100-INIT.
            IF WS-ERROR = 'N'
                PERFORM 200-PROCESS
            END-IF.
-           PERFORM 300-WRAPUP.    
-       
-       100-INIT.  
-           IF INT-RATE <= 0
-               MOVE WS-MSG10 TO ERROR-MSG
-               MOVE 10 TO RETURN-CODE
+           PERFORM 300-WRAPUP.
+
+       150-SET-FREQUENCY.
+      * PAY-FREQ selects how many payment periods there are per year:
+      * 'B' biweekly (26), 'Q' quarterly (4), anything else (including
+      * space) defaults to the traditional monthly schedule (12).
+           EVALUATE PAY-FREQ
+               WHEN 'B'
+                   MOVE 26 TO WS-PERIODS-YEAR
+               WHEN 'Q'
+                   MOVE 4 TO WS-PERIODS-YEAR
+               WHEN OTHER
+                   MOVE 12 TO WS-PERIODS-YEAR
+           END-EVALUATE.
+
+       155-SET-DAY-COUNT-BASIS.
+      * DAY-COUNT-BASIS selects how many days each payment period is
+      * treated as covering when the periodic rate is derived from
+      * the annual INT-RATE: '3' (or space, the default) is the
+      * conventional 30/360 method this subroutine already used;
+      * 'A' is Actual/360, approximated here as the average calendar
+      * days in a period (365 / periods-per-year) since this
+      * subroutine works in elapsed years/periods rather than real
+      * calendar dates.
+           EVALUATE DAY-COUNT-BASIS
+               WHEN 'A'
+                   COMPUTE WS-DAYS-IN-PERIOD ROUNDED =
+                           365 / WS-PERIODS-YEAR
+               WHEN OTHER
+                   COMPUTE WS-DAYS-IN-PERIOD ROUNDED =
+                           360 / WS-PERIODS-YEAR
+           END-EVALUATE.
+
+       175-RESET-ARM-RATE-IF-DUE.
+      * Called once per period from the schedule-walking paragraphs.
+      * ARM-RESET-MONTHS = 0 means a fixed-rate loan and this is a
+      * no-op; otherwise the rate moves by ARM-RATE-ADJUSTMENT at
+      * every ARM-RESET-MONTHS boundary (a negative adjustment eases
+      * the rate down) and is held at ARM-RATE-CAP if the move would
+      * exceed it.  The level PAYMENT itself is not recast at each
+      * reset, only the interest/principal split the schedule shows.
+           IF ARM-RESET-MONTHS > 0
+               DIVIDE WS-SCHED-MONTH BY ARM-RESET-MONTHS
+                   GIVING WS-ARM-QUOTIENT
+                   REMAINDER WS-ARM-REMAINDER
+               IF WS-ARM-REMAINDER = 0
+                   ADD ARM-RATE-ADJUSTMENT TO WS-ARM-CURRENT-RATE
+                   IF ARM-RATE-CAP > 0
+                           AND WS-ARM-CURRENT-RATE > ARM-RATE-CAP
+                       MOVE ARM-RATE-CAP TO WS-ARM-CURRENT-RATE
+                   END-IF
+                   COMPUTE MONTHLY-RATE ROUNDED =
+                           (WS-ARM-CURRENT-RATE / 100
+                            * WS-DAYS-IN-PERIOD / 360)
+               END-IF
+           END-IF.
+
+       160-LOOKUP-EXCHANGE-RATE.
+      * CURRENCY-CODE left SPACE is our base currency; everything
+      * else is an approximate rate against it, looked up the same
+      * way 150-SET-FREQUENCY picks a periods-per-year constant.
+           EVALUATE CURRENCY-CODE
+               WHEN SPACES
+               WHEN "USD"
+                   MOVE 1.0000 TO WS-EXCHANGE-RATE
+               WHEN "EUR"
+                   MOVE 1.0800 TO WS-EXCHANGE-RATE
+               WHEN "GBP"
+                   MOVE 1.2600 TO WS-EXCHANGE-RATE
+               WHEN "MXN"
+                   MOVE 0.0570 TO WS-EXCHANGE-RATE
+               WHEN OTHER
+                   MOVE 1.0000 TO WS-EXCHANGE-RATE
+           END-EVALUATE.
+
+       100-INIT.
+           IF PRIN-AMT <= 0
+               MOVE WS-MSG14 TO ERROR-MSG
+               MOVE 14 TO RETURN-CODE
                MOVE 'Y' TO WS-ERROR
            ELSE
-               IF TIMEYR <= 0
-                   MOVE WS-MSG12 TO ERROR-MSG
-                   MOVE 12 TO RETURN-CODE
-                    MOVE 'Y' TO WS-ERROR
+               IF INT-RATE <= 0
+                   MOVE WS-MSG10 TO ERROR-MSG
+                   MOVE 10 TO RETURN-CODE
+                   MOVE 'Y' TO WS-ERROR
+               ELSE
+                   IF TIMEYR <= 0
+                       MOVE WS-MSG12 TO ERROR-MSG
+                       MOVE 12 TO RETURN-CODE
+                        MOVE 'Y' TO WS-ERROR
+                   END-IF
                END-IF
-           END-IF.                  
+           END-IF.
        200-PROCESS.
            INITIALIZE AUX-VARS.
-           COMPUTE MONTHLY-RATE ROUNDED = (INT-RATE / 12 / 100).
-           COMPUTE AUX-X ROUNDED = ((1 + MONTHLY-RATE) ** (TIMEYR*12)).
+           PERFORM 150-SET-FREQUENCY.
+           PERFORM 155-SET-DAY-COUNT-BASIS.
+           PERFORM 160-LOOKUP-EXCHANGE-RATE.
+           IF WS-EXCHANGE-RATE NOT = 1.0000
+               COMPUTE PRIN-AMT ROUNDED = PRIN-AMT * WS-EXCHANGE-RATE
+               IF EXTRA-PAYMENT > 0
+                   COMPUTE EXTRA-PAYMENT ROUNDED =
+                           EXTRA-PAYMENT * WS-EXCHANGE-RATE
+               END-IF
+           END-IF.
+           MOVE INT-RATE TO WS-ARM-CURRENT-RATE.
+           COMPUTE MONTHLY-RATE ROUNDED =
+                   (INT-RATE / 100 * WS-DAYS-IN-PERIOD / 360).
+           COMPUTE AUX-X ROUNDED =
+                   ((1 + MONTHLY-RATE) ** (TIMEYR * WS-PERIODS-YEAR)).
            COMPUTE AUX-Y ROUNDED = AUX-X * MONTHLY-RATE.
            COMPUTE AUX-Z ROUNDED = (AUX-X - 1) / AUX-Y.
            COMPUTE PAYMENT ROUNDED = PRIN-AMT / AUX-Z.
            MOVE WS-MSG00 TO ERROR-MSG.
            MOVE 0 TO RETURN-CODE.
+           MOVE 0 TO PAYOFF-TERM-MONTHS.
+           MOVE 0 TO BALLOON-BALANCE.
+           MOVE 0 TO PAYOFF-QUOTE-BALANCE.
+           MOVE PAYMENT TO WS-TOTAL-PAY.
+           IF EXTRA-PAYMENT > 0
+               ADD EXTRA-PAYMENT TO WS-TOTAL-PAY
+           END-IF.
+           IF SCHED-REQUEST = 'Y'
+               PERFORM 250-BUILD-SCHEDULE
+           ELSE
+               IF EXTRA-PAYMENT > 0
+                   PERFORM 260-COMPUTE-PAYOFF-TERM
+               END-IF
+           END-IF.
+           IF BALLOON-TERM > 0
+               PERFORM 270-COMPUTE-BALLOON
+           END-IF.
+           IF PAYOFF-QUOTE-MONTH > 0
+               PERFORM 290-COMPUTE-PAYOFF-QUOTE
+           END-IF.
+
+           IF WS-EXCHANGE-RATE NOT = 1.0000
+               PERFORM 280-CONVERT-OUTPUT-CURRENCY
+           END-IF.
 
            DISPLAY "PAYMENT: "   PAYMENT.
            DISPLAY "ERROR-MSG: " ERROR-MSG.
 
+       250-BUILD-SCHEDULE.
+      * Walk the amortization month by month off the level PAYMENT
+      * (plus any EXTRA-PAYMENT applied to principal) just computed,
+      * capturing the principal/interest split and the running
+      * balance for each period.  An overpayment shortens the term,
+      * so the loop also stops as soon as the balance is paid off.
+           MOVE PRIN-AMT TO WS-SCHED-BAL.
+           MOVE 0 TO SCHED-COUNT.
+           PERFORM VARYING WS-SCHED-MONTH FROM 1 BY 1
+                   UNTIL WS-SCHED-MONTH > (TIMEYR * WS-PERIODS-YEAR)
+                      OR WS-SCHED-MONTH > 360
+                      OR WS-SCHED-BAL <= 0
+               PERFORM 175-RESET-ARM-RATE-IF-DUE
+               COMPUTE WS-SCHED-INT ROUNDED =
+                       WS-SCHED-BAL * MONTHLY-RATE
+               COMPUTE WS-SCHED-PRIN ROUNDED =
+                       WS-TOTAL-PAY - WS-SCHED-INT
+               IF WS-SCHED-PRIN > WS-SCHED-BAL
+                   MOVE WS-SCHED-BAL TO WS-SCHED-PRIN
+               END-IF
+               SUBTRACT WS-SCHED-PRIN FROM WS-SCHED-BAL
+               MOVE WS-SCHED-MONTH TO SCHED-MONTH(WS-SCHED-MONTH)
+               MOVE WS-SCHED-PRIN  TO SCHED-PRINCIPAL(WS-SCHED-MONTH)
+               MOVE WS-SCHED-INT   TO SCHED-INTEREST(WS-SCHED-MONTH)
+               MOVE WS-SCHED-BAL   TO SCHED-BALANCE(WS-SCHED-MONTH)
+               MOVE WS-SCHED-MONTH TO SCHED-COUNT
+               MOVE WS-SCHED-MONTH TO PAYOFF-TERM-MONTHS
+           END-PERFORM.
+           IF (TIMEYR * WS-PERIODS-YEAR) > 360
+                   AND WS-SCHED-MONTH > 360
+                   AND WS-SCHED-BAL > 0
+               MOVE WS-MSG32 TO ERROR-MSG
+               MOVE 32 TO RETURN-CODE
+           END-IF.
+
+       260-COMPUTE-PAYOFF-TERM.
+      * Same payoff simulation as 250-BUILD-SCHEDULE but without
+      * populating SCHED-TABLE, for callers that only want to know
+      * how much sooner the loan pays off under EXTRA-PAYMENT.
+           MOVE PRIN-AMT TO WS-SCHED-BAL.
+           PERFORM VARYING WS-SCHED-MONTH FROM 1 BY 1
+                   UNTIL WS-SCHED-MONTH > (TIMEYR * WS-PERIODS-YEAR)
+                      OR WS-SCHED-MONTH > 360
+                      OR WS-SCHED-BAL <= 0
+               PERFORM 175-RESET-ARM-RATE-IF-DUE
+               COMPUTE WS-SCHED-INT ROUNDED =
+                       WS-SCHED-BAL * MONTHLY-RATE
+               COMPUTE WS-SCHED-PRIN ROUNDED =
+                       WS-TOTAL-PAY - WS-SCHED-INT
+               IF WS-SCHED-PRIN > WS-SCHED-BAL
+                   MOVE WS-SCHED-BAL TO WS-SCHED-PRIN
+               END-IF
+               SUBTRACT WS-SCHED-PRIN FROM WS-SCHED-BAL
+               MOVE WS-SCHED-MONTH TO PAYOFF-TERM-MONTHS
+           END-PERFORM.
+           IF (TIMEYR * WS-PERIODS-YEAR) > 360
+                   AND WS-SCHED-MONTH > 360
+                   AND WS-SCHED-BAL > 0
+               MOVE WS-MSG32 TO ERROR-MSG
+               MOVE 32 TO RETURN-CODE
+           END-IF.
+
+       270-COMPUTE-BALLOON.
+      * PAYMENT is still the level payment for the full TIMEYR
+      * amortization schedule; walk that schedule only as far as
+      * BALLOON-TERM years to find the balance still owed when the
+      * loan actually comes due.
+           MOVE PRIN-AMT TO WS-SCHED-BAL.
+           MOVE INT-RATE TO WS-ARM-CURRENT-RATE.
+           COMPUTE MONTHLY-RATE ROUNDED =
+                   (INT-RATE / 100 * WS-DAYS-IN-PERIOD / 360).
+           PERFORM VARYING WS-SCHED-MONTH FROM 1 BY 1
+                   UNTIL WS-SCHED-MONTH >
+                             (BALLOON-TERM * WS-PERIODS-YEAR)
+                      OR WS-SCHED-MONTH > (TIMEYR * WS-PERIODS-YEAR)
+                      OR WS-SCHED-MONTH > 360
+                      OR WS-SCHED-BAL <= 0
+               PERFORM 175-RESET-ARM-RATE-IF-DUE
+               COMPUTE WS-SCHED-INT ROUNDED =
+                       WS-SCHED-BAL * MONTHLY-RATE
+               COMPUTE WS-SCHED-PRIN ROUNDED =
+                       WS-TOTAL-PAY - WS-SCHED-INT
+               IF WS-SCHED-PRIN > WS-SCHED-BAL
+                   MOVE WS-SCHED-BAL TO WS-SCHED-PRIN
+               END-IF
+               SUBTRACT WS-SCHED-PRIN FROM WS-SCHED-BAL
+           END-PERFORM.
+           IF (BALLOON-TERM * WS-PERIODS-YEAR) > 360
+                   AND WS-SCHED-MONTH > 360
+               MOVE WS-MSG32 TO ERROR-MSG
+               MOVE 32 TO RETURN-CODE
+           END-IF.
+           MOVE WS-SCHED-BAL TO BALLOON-BALANCE.
+
+       290-COMPUTE-PAYOFF-QUOTE.
+      * Answers "what would I owe if I paid this off today": walks
+      * the same amortization schedule as 270-COMPUTE-BALLOON, but
+      * as far as PAYOFF-QUOTE-MONTH (an absolute month number)
+      * instead of BALLOON-TERM years, and resets the rate walk from
+      * scratch so an ARM in effect is still honored along the way.
+           MOVE PRIN-AMT TO WS-SCHED-BAL.
+           MOVE INT-RATE TO WS-ARM-CURRENT-RATE.
+           COMPUTE MONTHLY-RATE ROUNDED =
+                   (INT-RATE / 100 * WS-DAYS-IN-PERIOD / 360).
+           PERFORM VARYING WS-SCHED-MONTH FROM 1 BY 1
+                   UNTIL WS-SCHED-MONTH > PAYOFF-QUOTE-MONTH
+                      OR WS-SCHED-MONTH > 360
+                      OR WS-SCHED-BAL <= 0
+               PERFORM 175-RESET-ARM-RATE-IF-DUE
+               COMPUTE WS-SCHED-INT ROUNDED =
+                       WS-SCHED-BAL * MONTHLY-RATE
+               COMPUTE WS-SCHED-PRIN ROUNDED =
+                       WS-TOTAL-PAY - WS-SCHED-INT
+               IF WS-SCHED-PRIN > WS-SCHED-BAL
+                   MOVE WS-SCHED-BAL TO WS-SCHED-PRIN
+               END-IF
+               SUBTRACT WS-SCHED-PRIN FROM WS-SCHED-BAL
+           END-PERFORM.
+           IF PAYOFF-QUOTE-MONTH > 360
+               MOVE WS-MSG32 TO ERROR-MSG
+               MOVE 32 TO RETURN-CODE
+           END-IF.
+           MOVE WS-SCHED-BAL TO PAYOFF-QUOTE-BALANCE.
+
+       280-CONVERT-OUTPUT-CURRENCY.
+      * Everything up to here ran in base currency; convert the
+      * figures the caller actually sees back into CURRENCY-CODE
+      * units before 300-WRAPUP, the mirror image of the conversion
+      * 200-PROCESS applied to PRIN-AMT/EXTRA-PAYMENT going in.
+           COMPUTE PAYMENT ROUNDED = PAYMENT / WS-EXCHANGE-RATE.
+           IF BALLOON-BALANCE NOT = 0
+               COMPUTE BALLOON-BALANCE ROUNDED =
+                       BALLOON-BALANCE / WS-EXCHANGE-RATE
+           END-IF.
+           IF PAYOFF-QUOTE-BALANCE NOT = 0
+               COMPUTE PAYOFF-QUOTE-BALANCE ROUNDED =
+                       PAYOFF-QUOTE-BALANCE / WS-EXCHANGE-RATE
+           END-IF.
+           PERFORM VARYING WS-SCHED-CVT-IDX FROM 1 BY 1
+                   UNTIL WS-SCHED-CVT-IDX > SCHED-COUNT
+               COMPUTE SCHED-PRINCIPAL(WS-SCHED-CVT-IDX) ROUNDED =
+                       SCHED-PRINCIPAL(WS-SCHED-CVT-IDX)
+                       / WS-EXCHANGE-RATE
+               COMPUTE SCHED-INTEREST(WS-SCHED-CVT-IDX) ROUNDED =
+                       SCHED-INTEREST(WS-SCHED-CVT-IDX)
+                       / WS-EXCHANGE-RATE
+               COMPUTE SCHED-BALANCE(WS-SCHED-CVT-IDX) ROUNDED =
+                       SCHED-BALANCE(WS-SCHED-CVT-IDX)
+                       / WS-EXCHANGE-RATE
+           END-PERFORM.
+           IF PRIN-AMT NOT = 0
+               COMPUTE PRIN-AMT ROUNDED = PRIN-AMT / WS-EXCHANGE-RATE
+           END-IF.
+           IF EXTRA-PAYMENT NOT = 0
+               COMPUTE EXTRA-PAYMENT ROUNDED =
+                       EXTRA-PAYMENT / WS-EXCHANGE-RATE
+           END-IF.
+
        300-WRAPUP.
+      * Every invocation, regardless of caller, leaves a trace in the
+      * journal loanjrnl keeps for rate disputes.
+           CALL "loanjrnl" USING LOAN-PARAMS.
            GOBACK.
 
 
