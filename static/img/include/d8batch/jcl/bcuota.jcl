@@ -0,0 +1,46 @@
+//BCUOTA   JOB (ACCTG),'LOAN PAYMENT RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,RESTART=STEP20
+//*
+//* NIGHTLY LOAN PAYMENT BATCH
+//* ==========================
+//* Named steps so operations can schedule this run the same way as
+//* the rest of the production batch window, with condition-code
+//* checking between steps and a named restart step if STEP20 abends
+//* partway through the LOAN file.
+//*
+//STEP10   EXEC PGM=IEFBR14
+//* Clear prior run's output datasets before BCUOTA recreates them.
+//OUTFILE  DD DSN=PROD.LOAN.OUTFILE,DISP=(MOD,DELETE),
+//             SPACE=(TRK,0),UNIT=SYSDA
+//REJECTS  DD DSN=PROD.LOAN.REJECTS,DISP=(MOD,DELETE),
+//             SPACE=(TRK,0),UNIT=SYSDA
+//SUMMARY  DD DSN=PROD.LOAN.SUMMARY,DISP=(MOD,DELETE),
+//             SPACE=(TRK,0),UNIT=SYSDA
+//SCHEDULE DD DSN=PROD.LOAN.SCHEDULE,DISP=(MOD,DELETE),
+//             SPACE=(TRK,0),UNIT=SYSDA
+//*
+//STEP20   EXEC PGM=BCUOTA,COND=(4,GT,STEP10)
+//* WS-RESTART-PARM is the checkpointed record count from
+//* PROD.LOAN.CHECKPOINT; on a fresh run it is zero, on a RESTART
+//* it is whatever CHECKPOINT-FILE held when the prior run stopped.
+//PARM='&RESTARTCT'
+//INFILE   DD DSN=PROD.LOAN.INFILE,DISP=SHR
+//OUTFILE  DD DSN=PROD.LOAN.OUTFILE,DISP=(MOD,CATLG),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//REJECTS  DD DSN=PROD.LOAN.REJECTS,DISP=(MOD,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CHECKPOINT DD DSN=PROD.LOAN.CHECKPOINT,DISP=(MOD,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SUMMARY  DD DSN=PROD.LOAN.SUMMARY,DISP=(MOD,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SCHEDULE DD DSN=PROD.LOAN.SCHEDULE,DISP=(MOD,CATLG),
+//             SPACE=(TRK,(10,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP30   EXEC PGM=IEBGENER,COND=(4,GT,STEP20)
+//* Print the control-total summary so the operator sees record
+//* counts and the payment total without pulling the dataset.
+//SYSUT1   DD DSN=PROD.LOAN.SUMMARY,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
