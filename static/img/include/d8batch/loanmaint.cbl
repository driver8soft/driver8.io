@@ -0,0 +1,156 @@
+      ******************************************************************
+      *
+      * Loan Master File Maintenance
+      * ==========================
+      *
+      * Applies add/change/delete transactions from "trans" against
+      * the indexed LOANMSTR file, so new loans can be onboarded and
+      * existing ones corrected without hand-editing the flat
+      * "infile" bcuota reads.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. loanmaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOANMSTR ASSIGN TO "LOANMSTR"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS LOAN-ACCT-NO
+           FILE STATUS IS WS-LOANMSTR-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO "trans"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO "mrejects"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOANMSTR.
+           COPY "loanrec.cpy".
+
+       FD TRANS-FILE.
+           01 TRANS-REC.
+               05 TRAN-CODE          PIC X(01).
+               05 TRAN-LOAN-RECORD.
+                   10 TRAN-ACCT-NO      PIC X(10).
+                   10 TRAN-CUST-NAME    PIC X(30).
+                   10 TRAN-CUST-ADDR    PIC X(40).
+                   10 TRAN-ORIG-PRIN    PIC 9(07)V9(02).
+                   10 TRAN-INT-RATE     PIC 9(02)V9(02).
+                   10 TRAN-TERM-YEARS   PIC 9(02).
+                   10 TRAN-ORIG-DATE    PIC 9(08).
+                   10 TRAN-STATUS       PIC X(01).
+
+       FD REJECT-FILE.
+           01 MAINT-REJECT-REC.
+               05 MREJECT-ACC        PIC X(10).
+               05 FILLER             PIC X(01) VALUE SPACE.
+               05 MREJECT-TRAN-CODE  PIC X(01).
+               05 FILLER             PIC X(01) VALUE SPACE.
+               05 MREJECT-REASON     PIC X(20).
+
+       WORKING-STORAGE SECTION.
+           01 WS-LOANMSTR-STATUS PIC X(02) VALUE "00".
+           01 WS-EOF             PIC X(01) VALUE "N".
+           01 WS-ADD-COUNTER     PIC 9(09) VALUE ZEROES.
+           01 WS-CHANGE-COUNTER  PIC 9(09) VALUE ZEROES.
+           01 WS-DELETE-COUNTER  PIC 9(09) VALUE ZEROES.
+           01 WS-REJECT-COUNTER  PIC 9(09) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+           OPEN I-O LOANMSTR.
+           IF WS-LOANMSTR-STATUS = "35"
+               CLOSE LOANMSTR
+               OPEN OUTPUT LOANMSTR
+               CLOSE LOANMSTR
+               OPEN I-O LOANMSTR
+           END-IF.
+           OPEN INPUT TRANS-FILE.
+           OPEN OUTPUT REJECT-FILE.
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TRANS-FILE
+               AT END MOVE "Y" TO WS-EOF
+               NOT AT END
+                   PERFORM 100-APPLY-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+           CLOSE LOANMSTR.
+           CLOSE TRANS-FILE.
+           CLOSE REJECT-FILE.
+
+           DISPLAY "LOANS ADDED: "    WS-ADD-COUNTER.
+           DISPLAY "LOANS CHANGED: "  WS-CHANGE-COUNTER.
+           DISPLAY "LOANS DELETED: "  WS-DELETE-COUNTER.
+           DISPLAY "TRANSACTIONS REJECTED: " WS-REJECT-COUNTER.
+           GOBACK.
+
+       100-APPLY-TRANSACTION.
+           EVALUATE TRAN-CODE
+               WHEN "A"
+                   PERFORM 110-ADD-LOAN
+               WHEN "C"
+                   PERFORM 120-CHANGE-LOAN
+               WHEN "D"
+                   PERFORM 130-DELETE-LOAN
+               WHEN OTHER
+                   MOVE "UNKNOWN TRAN CODE" TO MREJECT-REASON
+                   PERFORM 900-REJECT-TRANSACTION
+           END-EVALUATE.
+
+       110-ADD-LOAN.
+           MOVE TRAN-ACCT-NO   TO LOAN-ACCT-NO.
+           MOVE TRAN-CUST-NAME TO LOAN-CUST-NAME.
+           MOVE TRAN-CUST-ADDR TO LOAN-CUST-ADDR.
+           MOVE TRAN-ORIG-PRIN TO LOAN-ORIG-PRIN.
+           MOVE TRAN-INT-RATE  TO LOAN-INT-RATE.
+           MOVE TRAN-TERM-YEARS TO LOAN-TERM-YEARS.
+           MOVE TRAN-ORIG-DATE TO LOAN-ORIG-DATE.
+           MOVE TRAN-STATUS    TO LOAN-STATUS.
+           WRITE LOAN-RECORD
+               INVALID KEY
+                   MOVE "DUPLICATE ACCOUNT" TO MREJECT-REASON
+                   PERFORM 900-REJECT-TRANSACTION
+               NOT INVALID KEY
+                   ADD 1 TO WS-ADD-COUNTER
+           END-WRITE.
+
+       120-CHANGE-LOAN.
+           MOVE TRAN-ACCT-NO TO LOAN-ACCT-NO.
+           READ LOANMSTR
+               INVALID KEY
+                   MOVE "ACCOUNT NOT ON FILE" TO MREJECT-REASON
+                   PERFORM 900-REJECT-TRANSACTION
+               NOT INVALID KEY
+                   MOVE TRAN-CUST-NAME  TO LOAN-CUST-NAME
+                   MOVE TRAN-CUST-ADDR  TO LOAN-CUST-ADDR
+                   MOVE TRAN-ORIG-PRIN  TO LOAN-ORIG-PRIN
+                   MOVE TRAN-INT-RATE   TO LOAN-INT-RATE
+                   MOVE TRAN-TERM-YEARS TO LOAN-TERM-YEARS
+                   MOVE TRAN-ORIG-DATE  TO LOAN-ORIG-DATE
+                   MOVE TRAN-STATUS     TO LOAN-STATUS
+                   REWRITE LOAN-RECORD
+                   ADD 1 TO WS-CHANGE-COUNTER
+           END-READ.
+
+       130-DELETE-LOAN.
+           MOVE TRAN-ACCT-NO TO LOAN-ACCT-NO.
+           DELETE LOANMSTR
+               INVALID KEY
+                   MOVE "ACCOUNT NOT ON FILE" TO MREJECT-REASON
+                   PERFORM 900-REJECT-TRANSACTION
+               NOT INVALID KEY
+                   ADD 1 TO WS-DELETE-COUNTER
+           END-DELETE.
+
+       900-REJECT-TRANSACTION.
+           ADD 1 TO WS-REJECT-COUNTER.
+           MOVE TRAN-ACCT-NO TO MREJECT-ACC.
+           MOVE TRAN-CODE    TO MREJECT-TRAN-CODE.
+           WRITE MAINT-REJECT-REC.
