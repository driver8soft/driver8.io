@@ -0,0 +1,265 @@
+      ******************************************************************
+      *
+      * CUOTA / Postgres Reconciliation
+      * =================================
+      *
+      * Sums CUOTA-PAY from bcuota's "outfile" and compares it against
+      * a SUM(amount) query on the Postgres loan_payment table (using
+      * the same libpq CALL interface as pgcobol), flagging a mismatch
+      * on "reconrpt" so a failed or partial DB load is caught the
+      * same night instead of turning up at month-end close.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cuotarecon.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUOTA ASSIGN TO "outfile"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT RECON-REPORT ASSIGN TO "reconrpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Mirrors bcuota's own FD CUOTA layout field for field.
+       FD CUOTA.
+           01 CUOTA-FILE.
+               05 CUOTA-ACC    PIC X(10).
+               05 CUOTA-PAY    PIC 9(7)V9(2).
+               05 FILLER       PIC X(01).
+               05 CUOTA-PMI    PIC 9(5)V9(2).
+               05 FILLER       PIC X(01).
+               05 CUOTA-ESCROW PIC 9(5)V9(2).
+               05 FILLER       PIC X(01).
+               05 CUOTA-TOTAL  PIC 9(7)V9(2).
+
+       FD RECON-REPORT.
+           01 RECON-REPORT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * Shared error-message catalog so a DB failure or mismatch
+      * reads the same here as it does out of pgcobol.
+           COPY "errmsg.cpy".
+           01 WS-EOF            PIC X(01) VALUE "N".
+           01 WS-CUOTA-SUM      PIC 9(09)V9(02) VALUE ZEROES.
+           01 WS-CUOTA-COUNT    PIC 9(07) VALUE ZEROES.
+
+      * CONNECT TO POSTGRESQL.  Connection parameters come from the
+      * environment at runtime, the same convention pgcobol uses.
+           01 WS-PGDATABASE      PIC X(32) VALUE SPACES.
+           01 WS-PGUSER          PIC X(32) VALUE SPACES.
+           01 WS-PGPASSWORD      PIC X(32) VALUE SPACES.
+           01 WS-PGHOST          PIC X(32) VALUE SPACES.
+           01 WS-PGPORT          PIC X(08) VALUE SPACES.
+           01 WS-PGSSLMODE       PIC X(16) VALUE SPACES.
+           01 CONN-STR           PIC X(200) VALUE SPACES.
+           01 CONNECTION         USAGE POINTER.
+           01 CONN-STATUS        USAGE BINARY-LONG.
+
+       01 SQL-QUERY.
+          05 SQL-QUERY-DATA  PIC X(4096) VALUE SPACES.
+          05 FILLER          PIC X(01) VALUE LOW-VALUES.
+       01 DB-CURSOR          USAGE POINTER.
+
+           01 SQL-STATUS         USAGE BINARY-LONG.
+           01 SQL-ERROR-PTR      USAGE POINTER.
+           01 SQL-ERROR-STR      PIC X(4096) BASED.
+           01 SQL-ERROR-MSG      PIC X(100) VALUE SPACES.
+
+           01 RESULT-PTR         USAGE POINTER.
+           01 RESULT-STR         PIC X(4096) BASED.
+           01 RESULT-DATA        PIC X(4096) VALUE SPACES.
+      * The SUM query is cast to whole cents server-side so the text
+      * PQgetvalue hands back is a plain integer with no decimal
+      * point to de-edit on the COBOL side.
+           01 WS-PG-SUM-CENTS    PIC 9(11) VALUE ZEROES.
+           01 WS-PG-SUM          PIC 9(09)V9(02) VALUE ZEROES.
+
+           01 WS-CONN-STATUS-EDIT PIC -(9).
+           01 WS-SQL-STATUS-EDIT  PIC -(9).
+
+      * Result of the comparison, plus the tolerance within which the
+      * two totals are still considered balanced (rounding across a
+      * large batch can leave a few cents of drift).
+           01 WS-DIFFERENCE      PIC S9(09)V9(02) VALUE ZEROES.
+           01 WS-TOLERANCE       PIC 9(03)V9(02) VALUE 0.05.
+           01 WS-BALANCED-FLAG   PIC X(01) VALUE "Y".
+
+           01 WS-RECON-LINE.
+               05 WS-RCN-LABEL   PIC X(26).
+               05 WS-RCN-VALUE   PIC -(8)9.99.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT CUOTA.
+           OPEN OUTPUT RECON-REPORT.
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ CUOTA
+               AT END MOVE "Y" TO WS-EOF
+               NOT AT END
+                   ADD CUOTA-PAY TO WS-CUOTA-SUM
+                   ADD 1 TO WS-CUOTA-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE CUOTA.
+
+           PERFORM CONNECT-DB.
+           PERFORM BUILD-QUERY.
+           PERFORM RUN-QUERY.
+           PERFORM DISCONNECT.
+
+           PERFORM 800-COMPARE-TOTALS.
+           PERFORM 900-WRITE-RESULT.
+
+           CLOSE RECON-REPORT.
+           IF WS-BALANCED-FLAG = "Y"
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       800-COMPARE-TOTALS.
+           COMPUTE WS-DIFFERENCE = WS-CUOTA-SUM - WS-PG-SUM.
+           IF WS-DIFFERENCE < 0
+               COMPUTE WS-DIFFERENCE = WS-DIFFERENCE * -1
+           END-IF.
+           IF WS-DIFFERENCE > WS-TOLERANCE
+               MOVE "N" TO WS-BALANCED-FLAG
+           ELSE
+               MOVE "Y" TO WS-BALANCED-FLAG
+           END-IF.
+
+       900-WRITE-RESULT.
+           MOVE "CUOTA RECORDS READ:"      TO WS-RCN-LABEL.
+           MOVE WS-CUOTA-COUNT             TO WS-RCN-VALUE.
+           MOVE WS-RECON-LINE              TO RECON-REPORT-REC.
+           WRITE RECON-REPORT-REC.
+
+           MOVE "CUOTA-PAY TOTAL:"         TO WS-RCN-LABEL.
+           MOVE WS-CUOTA-SUM               TO WS-RCN-VALUE.
+           MOVE WS-RECON-LINE              TO RECON-REPORT-REC.
+           WRITE RECON-REPORT-REC.
+
+           MOVE "LOAN_PAYMENT TOTAL:"      TO WS-RCN-LABEL.
+           MOVE WS-PG-SUM                  TO WS-RCN-VALUE.
+           MOVE WS-RECON-LINE              TO RECON-REPORT-REC.
+           WRITE RECON-REPORT-REC.
+
+           MOVE "DIFFERENCE:"              TO WS-RCN-LABEL.
+           MOVE WS-DIFFERENCE              TO WS-RCN-VALUE.
+           MOVE WS-RECON-LINE              TO RECON-REPORT-REC.
+           WRITE RECON-REPORT-REC.
+
+           IF WS-BALANCED-FLAG = "Y"
+               MOVE "STATUS: BALANCED" TO RECON-REPORT-REC
+           ELSE
+               STRING "STATUS: " DELIMITED BY SIZE
+                      WS-MSG22   DELIMITED BY SIZE
+                      INTO RECON-REPORT-REC
+               END-STRING
+           END-IF.
+           WRITE RECON-REPORT-REC.
+
+       CONNECT-DB.
+      * Read connection parameters from the environment the same way
+      * pgcobol does, falling back to its defaults when unset.
+           ACCEPT WS-PGDATABASE FROM ENVIRONMENT "PGDATABASE".
+           IF WS-PGDATABASE = SPACES
+               MOVE "dvdrental" TO WS-PGDATABASE
+           END-IF.
+           ACCEPT WS-PGUSER FROM ENVIRONMENT "PGUSER".
+           ACCEPT WS-PGPASSWORD FROM ENVIRONMENT "PGPASSWORD".
+           ACCEPT WS-PGHOST FROM ENVIRONMENT "PGHOST".
+           IF WS-PGHOST = SPACES
+               MOVE "localhost" TO WS-PGHOST
+           END-IF.
+           ACCEPT WS-PGPORT FROM ENVIRONMENT "PGPORT".
+           IF WS-PGPORT = SPACES
+               MOVE "5432" TO WS-PGPORT
+           END-IF.
+           ACCEPT WS-PGSSLMODE FROM ENVIRONMENT "PGSSLMODE".
+           IF WS-PGSSLMODE = SPACES
+               MOVE "disable" TO WS-PGSSLMODE
+           END-IF.
+
+           MOVE SPACES TO CONN-STR.
+           STRING "dbname="    DELIMITED BY SIZE
+                  WS-PGDATABASE DELIMITED BY SPACE
+                  " user="     DELIMITED BY SIZE
+                  WS-PGUSER    DELIMITED BY SPACE
+                  " password=" DELIMITED BY SIZE
+                  WS-PGPASSWORD DELIMITED BY SPACE
+                  " host="     DELIMITED BY SIZE
+                  WS-PGHOST    DELIMITED BY SPACE
+                  " port="     DELIMITED BY SIZE
+                  WS-PGPORT    DELIMITED BY SPACE
+                  " sslmode="  DELIMITED BY SIZE
+                  WS-PGSSLMODE DELIMITED BY SPACE
+                  X"00"        DELIMITED BY SIZE
+                  INTO CONN-STR
+           END-STRING.
+
+           CALL "PQconnectdb" USING CONN-STR
+                RETURNING CONNECTION.
+           CALL "PQstatus" USING BY VALUE CONNECTION
+                RETURNING CONN-STATUS.
+           IF CONN-STATUS NOT EQUAL 0 THEN
+                DISPLAY "Connection error! " CONN-STATUS
+                MOVE CONN-STATUS TO WS-CONN-STATUS-EDIT
+                MOVE WS-MSG18 TO RECON-REPORT-REC
+                WRITE RECON-REPORT-REC
+                MOVE "N" TO WS-BALANCED-FLAG
+                CLOSE RECON-REPORT
+                MOVE 8 TO RETURN-CODE
+                GOBACK
+           END-IF.
+
+       BUILD-QUERY.
+           MOVE "SELECT COALESCE(ROUND(SUM(amount) * 100), 0) " &
+                "FROM loan_payment;"
+               TO SQL-QUERY-DATA.
+
+       RUN-QUERY.
+           CALL "PQexec" USING BY VALUE CONNECTION
+                BY REFERENCE SQL-QUERY
+                RETURNING DB-CURSOR END-CALL.
+
+           CALL "PQresultStatus" USING BY VALUE DB-CURSOR
+                RETURNING SQL-STATUS.
+           CALL "PQresStatus" USING BY VALUE SQL-STATUS
+                RETURNING SQL-ERROR-PTR.
+           SET ADDRESS OF SQL-ERROR-STR TO SQL-ERROR-PTR.
+           STRING SQL-ERROR-STR DELIMITED BY x"00"
+                  INTO SQL-ERROR-MSG
+           END-STRING.
+
+           IF SQL-STATUS NOT EQUAL 2 THEN
+                DISPLAY "Query error! " SQL-STATUS SQL-ERROR-MSG
+                MOVE SQL-STATUS TO WS-SQL-STATUS-EDIT
+                MOVE WS-MSG20 TO RECON-REPORT-REC
+                WRITE RECON-REPORT-REC
+                MOVE "N" TO WS-BALANCED-FLAG
+                CLOSE RECON-REPORT
+                MOVE 8 TO RETURN-CODE
+                GOBACK
+           END-IF.
+
+           CALL "PQgetvalue" USING BY VALUE DB-CURSOR
+                BY VALUE 0 BY VALUE 0
+                RETURNING RESULT-PTR END-CALL.
+           SET ADDRESS OF RESULT-STR TO RESULT-PTR.
+           INITIALIZE RESULT-DATA.
+           STRING RESULT-STR DELIMITED BY x"00"
+                  INTO RESULT-DATA
+           END-STRING.
+           MOVE RESULT-DATA TO WS-PG-SUM-CENTS.
+           COMPUTE WS-PG-SUM ROUNDED = WS-PG-SUM-CENTS / 100.
+
+       DISCONNECT.
+           CALL "PQfinish" USING BY VALUE CONNECTION
+                RETURNING OMITTED.
