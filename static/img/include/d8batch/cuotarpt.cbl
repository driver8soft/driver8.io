@@ -0,0 +1,193 @@
+      ******************************************************************
+      *
+      * CUOTA Printer-Style Report
+      * ===========================
+      *
+      * Reads bcuota's "outfile" CUOTA dump and produces a paginated
+      * report on "cuotarpt" with a page header (run date, column
+      * headings), a page break every WS-LINES-PER-PAGE detail lines,
+      * and a grand-total line, so operations has something suitable
+      * for printing and filing instead of reformatting the raw
+      * LINE SEQUENTIAL output by hand.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cuotarpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUOTA ASSIGN TO "outfile"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT CUOTA-REPORT ASSIGN TO "cuotarpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Mirrors bcuota's own FD CUOTA layout field for field.
+       FD CUOTA.
+           01 CUOTA-FILE.
+               05 CUOTA-ACC    PIC X(10).
+               05 CUOTA-PAY    PIC 9(7)V9(2).
+               05 FILLER       PIC X(01).
+               05 CUOTA-PMI    PIC 9(5)V9(2).
+               05 FILLER       PIC X(01).
+               05 CUOTA-ESCROW PIC 9(5)V9(2).
+               05 FILLER       PIC X(01).
+               05 CUOTA-TOTAL  PIC 9(7)V9(2).
+
+       FD CUOTA-REPORT.
+           01 CUOTA-REPORT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01 WS-EOF              PIC X(01) VALUE "N".
+           01 WS-RUN-DATE.
+               05 WS-RUN-YEAR      PIC 9(04).
+               05 WS-RUN-MONTH     PIC 9(02).
+               05 WS-RUN-DAY       PIC 9(02).
+           01 WS-RUN-DATE-EDIT.
+               05 WS-RUN-DATE-MM   PIC 9(02).
+               05 FILLER           PIC X(01) VALUE "/".
+               05 WS-RUN-DATE-DD   PIC 9(02).
+               05 FILLER           PIC X(01) VALUE "/".
+               05 WS-RUN-DATE-YYYY PIC 9(04).
+
+      * Pagination.  WS-LINES-PER-PAGE controls how many detail lines
+      * appear before the next page header is thrown.
+           01 WS-LINES-PER-PAGE   PIC 9(03) VALUE 20.
+           01 WS-LINE-COUNT       PIC 9(03) VALUE ZEROES.
+           01 WS-PAGE-NUMBER      PIC 9(05) VALUE ZEROES.
+
+           01 WS-GRAND-PAY        PIC 9(09)V9(02) VALUE ZEROES.
+           01 WS-GRAND-PMI        PIC 9(07)V9(02) VALUE ZEROES.
+           01 WS-GRAND-ESCROW     PIC 9(07)V9(02) VALUE ZEROES.
+           01 WS-GRAND-TOTAL      PIC 9(09)V9(02) VALUE ZEROES.
+           01 WS-DETAIL-COUNT     PIC 9(07) VALUE ZEROES.
+
+           01 WS-PAGE-HEADER-1.
+               05 FILLER           PIC X(10) VALUE "CUOTA RPT".
+               05 FILLER           PIC X(10) VALUE SPACES.
+               05 FILLER           PIC X(10) VALUE "RUN DATE:".
+               05 WS-HDR-RUN-DATE  PIC X(10).
+               05 FILLER           PIC X(16) VALUE SPACES.
+               05 FILLER           PIC X(05) VALUE "PAGE ".
+               05 WS-HDR-PAGE-NO   PIC ZZZZ9.
+
+           01 WS-PAGE-HEADER-2.
+               05 FILLER           PIC X(10) VALUE "ACCOUNT".
+               05 FILLER           PIC X(06) VALUE SPACES.
+               05 FILLER           PIC X(08) VALUE "PAYMENT".
+               05 FILLER           PIC X(04) VALUE SPACES.
+               05 FILLER           PIC X(03) VALUE "PMI".
+               05 FILLER           PIC X(07) VALUE SPACES.
+               05 FILLER           PIC X(06) VALUE "ESCROW".
+               05 FILLER           PIC X(05) VALUE SPACES.
+               05 FILLER           PIC X(05) VALUE "TOTAL".
+
+           01 WS-DETAIL-LINE.
+               05 WS-DTL-ACC       PIC X(10).
+               05 FILLER           PIC X(02) VALUE SPACES.
+               05 WS-DTL-PAY       PIC Z(7)9.99.
+               05 FILLER           PIC X(02) VALUE SPACES.
+               05 WS-DTL-PMI       PIC Z(5)9.99.
+               05 FILLER           PIC X(02) VALUE SPACES.
+               05 WS-DTL-ESCROW    PIC Z(5)9.99.
+               05 FILLER           PIC X(02) VALUE SPACES.
+               05 WS-DTL-TOTAL     PIC Z(7)9.99.
+
+           01 WS-TOTAL-LINE.
+               05 WS-TOT-LABEL     PIC X(22).
+               05 WS-TOT-VALUE     PIC Z(8)9.99.
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           MOVE WS-RUN-MONTH TO WS-RUN-DATE-MM.
+           MOVE WS-RUN-DAY   TO WS-RUN-DATE-DD.
+           MOVE WS-RUN-YEAR  TO WS-RUN-DATE-YYYY.
+           MOVE WS-RUN-DATE-EDIT TO WS-HDR-RUN-DATE.
+
+           OPEN INPUT CUOTA.
+           OPEN OUTPUT CUOTA-REPORT.
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ CUOTA
+               AT END MOVE "Y" TO WS-EOF
+               NOT AT END
+                   PERFORM 100-REPORT-DETAIL
+               END-READ
+           END-PERFORM.
+
+           PERFORM 900-WRITE-GRAND-TOTALS.
+
+           CLOSE CUOTA.
+           CLOSE CUOTA-REPORT.
+           GOBACK.
+
+       100-REPORT-DETAIL.
+      * Throw a fresh page header before the first detail line of
+      * each page, including the very first page of the report.
+           IF WS-LINE-COUNT = 0
+               PERFORM 200-WRITE-PAGE-HEADER
+           END-IF.
+
+           MOVE CUOTA-ACC    TO WS-DTL-ACC.
+           MOVE CUOTA-PAY    TO WS-DTL-PAY.
+           MOVE CUOTA-PMI    TO WS-DTL-PMI.
+           MOVE CUOTA-ESCROW TO WS-DTL-ESCROW.
+           MOVE CUOTA-TOTAL  TO WS-DTL-TOTAL.
+           MOVE WS-DETAIL-LINE TO CUOTA-REPORT-REC.
+           WRITE CUOTA-REPORT-REC.
+
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-DETAIL-COUNT.
+           ADD CUOTA-PAY    TO WS-GRAND-PAY.
+           ADD CUOTA-PMI    TO WS-GRAND-PMI.
+           ADD CUOTA-ESCROW TO WS-GRAND-ESCROW.
+           ADD CUOTA-TOTAL  TO WS-GRAND-TOTAL.
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               MOVE 0 TO WS-LINE-COUNT
+           END-IF.
+
+       200-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO WS-HDR-PAGE-NO.
+           MOVE WS-PAGE-HEADER-1 TO CUOTA-REPORT-REC.
+           WRITE CUOTA-REPORT-REC.
+           MOVE SPACES TO CUOTA-REPORT-REC.
+           WRITE CUOTA-REPORT-REC.
+           MOVE WS-PAGE-HEADER-2 TO CUOTA-REPORT-REC.
+           WRITE CUOTA-REPORT-REC.
+           MOVE SPACES TO CUOTA-REPORT-REC.
+           WRITE CUOTA-REPORT-REC.
+
+       900-WRITE-GRAND-TOTALS.
+           MOVE SPACES TO CUOTA-REPORT-REC.
+           WRITE CUOTA-REPORT-REC.
+
+           MOVE "ACCOUNTS REPORTED:"   TO WS-TOT-LABEL.
+           MOVE WS-DETAIL-COUNT        TO WS-TOT-VALUE.
+           MOVE WS-TOTAL-LINE          TO CUOTA-REPORT-REC.
+           WRITE CUOTA-REPORT-REC.
+
+           MOVE "GRAND TOTAL PAYMENT:" TO WS-TOT-LABEL.
+           MOVE WS-GRAND-PAY           TO WS-TOT-VALUE.
+           MOVE WS-TOTAL-LINE          TO CUOTA-REPORT-REC.
+           WRITE CUOTA-REPORT-REC.
+
+           MOVE "GRAND TOTAL PMI:"     TO WS-TOT-LABEL.
+           MOVE WS-GRAND-PMI           TO WS-TOT-VALUE.
+           MOVE WS-TOTAL-LINE          TO CUOTA-REPORT-REC.
+           WRITE CUOTA-REPORT-REC.
+
+           MOVE "GRAND TOTAL ESCROW:"  TO WS-TOT-LABEL.
+           MOVE WS-GRAND-ESCROW        TO WS-TOT-VALUE.
+           MOVE WS-TOTAL-LINE          TO CUOTA-REPORT-REC.
+           WRITE CUOTA-REPORT-REC.
+
+           MOVE "GRAND TOTAL:"         TO WS-TOT-LABEL.
+           MOVE WS-GRAND-TOTAL         TO WS-TOT-VALUE.
+           MOVE WS-TOTAL-LINE          TO CUOTA-REPORT-REC.
+           WRITE CUOTA-REPORT-REC.
