@@ -10,25 +10,124 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * ORGANIZATION IS INDEXED with ACCESS IS SEQUENTIAL and no START
+      * already returns records in ascending RECORD KEY (LOAN-ACC)
+      * order, so the detail pass below runs account-by-account with
+      * no separate sort step needed; the header/trailer sentinel
+      * keys were chosen to sort ahead of and behind that range for
+      * the same reason.
            SELECT LOAN ASSIGN TO "infile"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS LOAN-ACC
+           FILE STATUS IS WS-LOAN-STATUS.
+
+           SELECT CUOTA ASSIGN TO "outfile"
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS IS SEQUENTIAL.
 
-           SELECT CUOTA ASSIGN TO "outfile"
+           SELECT REJECT-FILE ASSIGN TO "rejects"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint"
            ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS IS SEQUENTIAL.    
+           ACCESS IS SEQUENTIAL.
+
+           SELECT SUMMARY-FILE ASSIGN TO "summary"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT SCHEDULE-FILE ASSIGN TO "schedule"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+      * Keyed on the account number so other programs can read this
+      * master by random access as well as the sequential pass below.
+      * The file now carries a leading header record and a trailing
+      * trailer record around the detail rows; both REDEFINE the same
+      * 26-byte area under reserved key values ("0000000000" low,
+      * "9999999999" high) that sort ahead of and behind every real
+      * account number under ascending-key sequential access.
        FD LOAN.
-           01 LOAN-FILE PIC X(26).
+           01 LOAN-FILE.
+               05 LOAN-ACC   PIC X(10).
+               05 FILLER     PIC X(01).
+               05 LOAN-AMT   PIC 9(07).
+               05 FILLER     PIC X(01).
+               05 LOAN-INT   PIC 9(02)V9(02).
+               05 FILLER     PIC X(01).
+               05 LOAN-YEAR  PIC 9(02).
+           01 HEADER-REC REDEFINES LOAN-FILE.
+               05 HDR-KEY          PIC X(10).
+               05 FILLER           PIC X(01).
+               05 HDR-RUN-DATE     PIC 9(08).
+               05 FILLER           PIC X(01).
+               05 HDR-EXPECTED-CNT PIC 9(06).
+           01 TRAILER-REC REDEFINES LOAN-FILE.
+               05 TRL-KEY            PIC X(10).
+               05 FILLER             PIC X(01).
+               05 TRL-RECORD-COUNT   PIC 9(07).
+               05 FILLER             PIC X(01).
+               05 TRL-CONTROL-TOTAL  PIC 9(07).
 
        FD CUOTA.
            01 CUOTA-FILE.
-               05 CUOTA-ACC  PIC X(10).
-               05 CUOTA-PAY  PIC 9(7)V9(2).
+               05 CUOTA-ACC    PIC X(10).
+               05 CUOTA-PAY    PIC 9(7)V9(2).
+               05 FILLER       PIC X(01).
+      * PMI and escrow are carried as separate line items rather than
+      * folded into CUOTA-PAY, so a downstream reader can still see
+      * the bare loan payment on its own.
+               05 CUOTA-PMI    PIC 9(5)V9(2).
+               05 FILLER       PIC X(01).
+               05 CUOTA-ESCROW PIC 9(5)V9(2).
+               05 FILLER       PIC X(01).
+               05 CUOTA-TOTAL  PIC 9(7)V9(2).
+
+       FD REJECT-FILE.
+           01 REJECT-REC.
+               05 REJECT-ACC    PIC X(10).
+               05 FILLER        PIC X(01) VALUE SPACE.
+               05 REJECT-REASON PIC X(20).
+
+       FD CHECKPOINT-FILE.
+           01 CHECKPOINT-REC PIC 9(9).
+
+       FD SUMMARY-FILE.
+           01 SUMMARY-REC PIC X(80).
+
+       FD SCHEDULE-FILE.
+           01 SCHEDULE-REC.
+               05 SCHED-OUT-ACC       PIC X(10).
+               05 FILLER              PIC X(01).
+               05 SCHED-OUT-DUE-DATE  PIC 9(06).
+               05 FILLER              PIC X(01).
+               05 SCHED-OUT-PRINCIPAL PIC S9(7)V9(2).
+               05 FILLER              PIC X(01).
+               05 SCHED-OUT-INTEREST  PIC S9(7)V9(2).
+               05 FILLER              PIC X(01).
+               05 SCHED-OUT-BALANCE   PIC S9(7)V9(2).
 
        WORKING-STORAGE SECTION.
+      * Shared error-message catalog so a reject reason reads the
+      * same here as it does out of loancalc's own ERROR-MSG.
+           COPY "errmsg.cpy".
+           01 WS-CUOTA-TOTAL PIC S9(9)V9(2) VALUE ZEROES.
+      * PMI and escrow are estimated off the original principal since
+      * the LOAN input file carries no property value or tax/insurance
+      * figures of its own: WS-PMI-RATE approximates a typical private
+      * mortgage insurance premium, WS-ESCROW-RATE a combined property
+      * tax and hazard insurance reserve, both expressed as annual
+      * percentages of principal and divided down to a monthly amount.
+           01 WS-PMI-RATE    PIC 9V9(4) VALUE 0.0050.
+           01 WS-ESCROW-RATE PIC 9V9(4) VALUE 0.0120.
+           01 WS-PMI-ESCROW-TOTAL    PIC S9(9)V9(2) VALUE ZEROES.
+           01 WS-SUMMARY-LINE.
+               05 WS-SUM-LABEL      PIC X(30).
+               05 WS-SUM-VALUE      PIC Z(8)9.99.
            01 WS-LOAN.
                05 WS-ACC  PIC X(10).
                05 FILLER  PIC X(1).
@@ -37,41 +136,332 @@
                05 WS-INT  PIC 9(2)V9(2).
                05 FILLER  PIC X(1).
                05 WS-YEAR PIC 9(2).
+           01 WS-TRAILER REDEFINES WS-LOAN.
+               05 WS-TRL-KEY           PIC X(10).
+               05 FILLER               PIC X(01).
+               05 WS-TRL-RECORD-COUNT  PIC 9(07).
+               05 FILLER               PIC X(01).
+               05 WS-TRL-CONTROL-TOTAL PIC 9(07).
+           01 WS-HEADER.
+               05 WS-HDR-KEY          PIC X(10).
+               05 FILLER              PIC X(01).
+               05 WS-HDR-RUN-DATE     PIC 9(08).
+               05 FILLER              PIC X(01).
+               05 WS-HDR-EXPECTED-CNT PIC 9(06).
            01 WS-EOF PIC X(1) VALUE "N".
+           01 WS-LOAN-STATUS PIC X(2) VALUE "00".
            01 WS-COUNTER PIC 9(9) VALUE ZEROES.
-      ****************************************************************     
+           01 WS-REJECT-COUNTER PIC 9(9) VALUE ZEROES.
+           01 WS-READ-COUNTER PIC 9(9) VALUE ZEROES.
+      ****************************************************************
+      * Header/trailer control-record support.  WS-HEADER-SENTINEL
+      * and WS-TRAILER-SENTINEL are the reserved LOAN-ACC values that
+      * identify the header and trailer records within the LOAN file;
+      * WS-EXPECTED-CNT and WS-AMT-CONTROL-TOTAL accumulate what the
+      * run actually saw so 050-VALIDATE-HEADER and 900-VALIDATE-
+      * TRAILER can catch a truncated or duplicated file transfer.
+           01 WS-HEADER-SENTINEL  PIC X(10) VALUE "0000000000".
+           01 WS-TRAILER-SENTINEL PIC X(10) VALUE "9999999999".
+           01 WS-EXPECTED-CNT     PIC 9(06) VALUE ZEROES.
+           01 WS-AMT-CONTROL-TOTAL PIC 9(09) VALUE ZEROES.
+           01 WS-TRAILER-SEEN     PIC X(01) VALUE "N".
+           01 WS-RECON-STATUS     PIC X(20) VALUE SPACES.
+      ****************************************************************
+      * Restart/checkpoint support.  WS-RESTART-PARM, when supplied on
+      * the command line, is the count of LOAN records already
+      * processed by a prior run; those records are skipped rather
+      * than recomputed.  WS-CHECKPOINT-INTERVAL controls how often
+      * the current position is saved to CHECKPOINT-FILE.
+           01 WS-RESTART-PARM    PIC 9(9) VALUE ZEROES.
+           01 WS-CHECKPOINT-INTERVAL PIC 9(9) VALUE 1000.
+           01 WS-CHECKPOINT-REMAINDER PIC 9(9) VALUE ZEROES.
+           01 WS-CHECKPOINT-QUOTIENT PIC 9(9) VALUE ZEROES.
+      ****************************************************************
+      * Amortization schedule support.  Each loan's monthly due dates
+      * are built off today's run date by adding the schedule entry's
+      * month offset.
+           01 WS-RUN-DATE.
+               05 WS-RUN-YEAR  PIC 9(04).
+               05 WS-RUN-MONTH PIC 9(02).
+               05 WS-RUN-DAY   PIC 9(02).
+           01 WS-SCHED-IDX     PIC 9(03).
+           01 WS-DUE-TOTAL-MOS PIC 9(05).
+           01 WS-DUE-YEAR      PIC 9(04).
+           01 WS-DUE-MONTH     PIC 9(02).
+      ****************************************************************
            01 LOAN-PARAMS.
+      * COMMAREA-VERSION has to lead this group the same way it leads
+      * loancalc's own LINKAGE SECTION copy, or the fields below it
+      * line up one field early against loancalc's LOAN-PARAMS.
+               05 COMMAREA-VERSION PIC 9(04) COMP VALUE 2.
                05 INPUT-MSG.
                    10 PRIN-AMT      PIC S9(7)      USAGE IS DISPLAY.
                    10 INT-RATE      PIC S9(2)V9(2) USAGE IS DISPLAY.
                    10 TIMEYR        PIC S9(2)      USAGE IS DISPLAY.
+                   10 SCHED-REQUEST PIC X(01)      USAGE IS DISPLAY.
+                   10 EXTRA-PAYMENT PIC S9(7)V9(2) USAGE IS DISPLAY.
+                   10 BALLOON-TERM  PIC S9(2)      USAGE IS DISPLAY.
+                   10 PAY-FREQ      PIC X(01)      USAGE IS DISPLAY.
+                   10 CURRENCY-CODE PIC X(03)      USAGE IS DISPLAY.
+                   10 DAY-COUNT-BASIS PIC X(01)    USAGE IS DISPLAY.
+                   10 ARM-RESET-MONTHS PIC 9(03)    USAGE IS DISPLAY.
+                   10 ARM-RATE-ADJUSTMENT PIC S9(2)V9(2)
+                       USAGE IS DISPLAY.
+                   10 ARM-RATE-CAP  PIC 9(02)V9(02) USAGE IS DISPLAY.
+                   10 PAYOFF-QUOTE-MONTH PIC 9(03)   USAGE IS DISPLAY.
+                   10 AUDIT-SOURCE  PIC X(10)      USAGE IS DISPLAY.
                05 OUTPUT-MSG.
-                   10 PAYMENT       PIC S9(7)V9(2) USAGE IS DISPLAY.
-                   10 ERROR-MSG     PIC X(20).
+                   10 PAYMENT          PIC S9(7)V9(2) USAGE IS DISPLAY.
+                   10 ERROR-MSG        PIC X(20).
+                   10 PAYOFF-TERM-MONTHS PIC S9(3)   USAGE IS DISPLAY.
+                   10 BALLOON-BALANCE  PIC S9(7)V9(2) USAGE IS DISPLAY.
+                   10 PAYOFF-QUOTE-BALANCE PIC S9(7)V9(2)
+                       USAGE IS DISPLAY.
+               05 SCHED-TABLE.
+      * Month-by-month amortization breakdown built by loancalc and
+      * written out to SCHEDULE-FILE by 700-WRITE-SCHEDULE below.
+                   10 SCHED-COUNT   PIC 9(03)      USAGE IS DISPLAY.
+                   10 SCHED-ENTRY OCCURS 360 TIMES.
+                       15 SCHED-MONTH     PIC 9(03).
+                       15 SCHED-PRINCIPAL PIC S9(7)V9(2).
+                       15 SCHED-INTEREST  PIC S9(7)V9(2).
+                       15 SCHED-BALANCE   PIC S9(7)V9(2).
 
        PROCEDURE DIVISION.
 
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
            OPEN INPUT LOAN.
-           OPEN OUTPUT CUOTA.
+           IF WS-LOAN-STATUS NOT = "00"
+               DISPLAY "LOAN OPEN FAILED, STATUS: " WS-LOAN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+      * A restart run continues the prior run's output rather than
+      * truncating it: OPEN OUTPUT creates/recreates a file, so a
+      * restart has to OPEN EXTEND these four instead, or every
+      * record the skip-loop below treats as already processed ends
+      * up with no CUOTA/SCHEDULE/SUMMARY output at all.
+           IF WS-RESTART-PARM > 0
+               OPEN EXTEND CUOTA
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND SUMMARY-FILE
+               OPEN EXTEND SCHEDULE-FILE
+           ELSE
+               OPEN OUTPUT CUOTA
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT SUMMARY-FILE
+               OPEN OUTPUT SCHEDULE-FILE
+           END-IF.
+           PERFORM 050-VALIDATE-HEADER.
+           IF RETURN-CODE = 0
+           IF WS-RESTART-PARM > 0
+               DISPLAY "RESTARTING AFTER RECORD: " WS-RESTART-PARM
+               PERFORM UNTIL WS-EOF = 'Y'
+                           OR WS-READ-COUNTER >= WS-RESTART-PARM
+                   READ LOAN INTO WS-LOAN
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-ACC = WS-TRAILER-SENTINEL
+                           PERFORM 900-VALIDATE-TRAILER
+                           MOVE 'Y' TO WS-EOF
+                       ELSE
+                           ADD 1 TO WS-READ-COUNTER
+                           IF WS-AMT NUMERIC AND WS-INT NUMERIC
+                                   AND WS-YEAR NUMERIC
+                               ADD WS-AMT TO WS-AMT-CONTROL-TOTAL
+                           END-IF
+                       END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
            PERFORM UNTIL WS-EOF='Y'
                READ LOAN INTO WS-LOAN
                AT END MOVE 'Y' TO WS-EOF
-               NOT AT END    
-                   MOVE WS-AMT TO PRIN-AMT
-                   MOVE WS-INT TO INT-RATE
-                   MOVE WS-YEAR TO TIMEYR
-                   CALL "loancalc" USING LOAN-PARAMS
-                   ADD 1 TO WS-COUNTER
-                   MOVE WS-ACC TO CUOTA-ACC
-                   MOVE PAYMENT TO CUOTA-PAY
-                   WRITE CUOTA-FILE
-                   END-WRITE
+               NOT AT END
+                   IF WS-ACC = WS-TRAILER-SENTINEL
+                       PERFORM 900-VALIDATE-TRAILER
+                       MOVE 'Y' TO WS-EOF
+                   ELSE
+                       ADD 1 TO WS-READ-COUNTER
+                       IF WS-AMT NOT NUMERIC OR WS-INT NOT NUMERIC
+                               OR WS-YEAR NOT NUMERIC
+                           ADD 1 TO WS-REJECT-COUNTER
+                           MOVE WS-ACC TO REJECT-ACC
+                           MOVE WS-MSG16 TO REJECT-REASON
+                           WRITE REJECT-REC
+                           END-WRITE
+                       ELSE
+                           ADD WS-AMT TO WS-AMT-CONTROL-TOTAL
+                           MOVE WS-AMT TO PRIN-AMT
+                           MOVE WS-INT TO INT-RATE
+                           MOVE WS-YEAR TO TIMEYR
+                           MOVE 'Y' TO SCHED-REQUEST
+                           MOVE 0 TO EXTRA-PAYMENT
+                           MOVE 0 TO BALLOON-TERM
+                           MOVE 'M' TO PAY-FREQ
+                           MOVE SPACES TO CURRENCY-CODE
+                           MOVE SPACE TO DAY-COUNT-BASIS
+                           MOVE 0 TO ARM-RESET-MONTHS
+                           MOVE 0 TO ARM-RATE-ADJUSTMENT
+                           MOVE 0 TO ARM-RATE-CAP
+                           MOVE 0 TO PAYOFF-QUOTE-MONTH
+                           MOVE "BCUOTA" TO AUDIT-SOURCE
+                           CALL "loancalc" USING LOAN-PARAMS
+                           IF ERROR-MSG = 'OK'
+                               ADD 1 TO WS-COUNTER
+                               MOVE WS-ACC TO CUOTA-ACC
+                               MOVE PAYMENT TO CUOTA-PAY
+                               COMPUTE CUOTA-PMI ROUNDED =
+                                       WS-AMT * WS-PMI-RATE / 12
+                               COMPUTE CUOTA-ESCROW ROUNDED =
+                                       WS-AMT * WS-ESCROW-RATE / 12
+                               COMPUTE CUOTA-TOTAL ROUNDED =
+                                   CUOTA-PAY + CUOTA-PMI + CUOTA-ESCROW
+                               WRITE CUOTA-FILE
+                               END-WRITE
+                               ADD CUOTA-PAY TO WS-CUOTA-TOTAL
+                               ADD CUOTA-PMI, CUOTA-ESCROW
+                                   TO WS-PMI-ESCROW-TOTAL
+                               PERFORM 700-WRITE-SCHEDULE
+                           ELSE
+                               ADD 1 TO WS-REJECT-COUNTER
+                               MOVE WS-ACC TO REJECT-ACC
+                               MOVE ERROR-MSG TO REJECT-REASON
+                               WRITE REJECT-REC
+                               END-WRITE
+                           END-IF
+                       END-IF
+                       DIVIDE WS-READ-COUNTER BY WS-CHECKPOINT-INTERVAL
+                           GIVING WS-CHECKPOINT-QUOTIENT
+                           REMAINDER WS-CHECKPOINT-REMAINDER
+                       IF WS-CHECKPOINT-REMAINDER = 0
+                           PERFORM 500-WRITE-CHECKPOINT
+                       END-IF
+                   END-IF
                END-READ
-           END-PERFORM.
+           END-PERFORM
+           IF WS-TRAILER-SEEN NOT = "Y"
+               MOVE WS-MSG26 TO WS-RECON-STATUS
+               MOVE 26 TO RETURN-CODE
+           END-IF
+           END-IF.
+           PERFORM 500-WRITE-CHECKPOINT.
+           PERFORM 600-WRITE-SUMMARY.
            CLOSE LOAN.
            CLOSE CUOTA.
+           CLOSE REJECT-FILE.
+           CLOSE SUMMARY-FILE.
+           CLOSE SCHEDULE-FILE.
            DISPLAY "TOTAL RECORDS PROCESSED: " WS-COUNTER.
+           DISPLAY "TOTAL RECORDS REJECTED: "  WS-REJECT-COUNTER.
            GOBACK.
-           
+
+       050-VALIDATE-HEADER.
+      * The first physical record in the file must be the header
+      * control record carrying the run date and expected detail
+      * count.  AT END here means an empty file; either case skips
+      * all detail processing but still produces a summary.
+           READ LOAN INTO WS-HEADER
+               AT END
+                   DISPLAY "LOAN FILE EMPTY, NO HEADER RECORD"
+                   MOVE WS-MSG24 TO WS-RECON-STATUS
+                   MOVE 24 TO RETURN-CODE
+           END-READ.
+           IF RETURN-CODE = 0
+               IF WS-HDR-KEY NOT = WS-HEADER-SENTINEL
+                   DISPLAY "LOAN FILE MISSING OR BAD HEADER RECORD"
+                   MOVE WS-MSG24 TO WS-RECON-STATUS
+                   MOVE 24 TO RETURN-CODE
+               ELSE
+                   MOVE WS-HDR-EXPECTED-CNT TO WS-EXPECTED-CNT
+               END-IF
+           END-IF.
+
+       900-VALIDATE-TRAILER.
+      * WS-TRAILER redefines WS-LOAN so it already holds the record
+      * just read.  The trailer's own count and control total, and
+      * the header's expected count, all have to agree with what
+      * this run actually read and totaled or the file is flagged as
+      * truncated/duplicated rather than let through silently.
+           MOVE "Y" TO WS-TRAILER-SEEN.
+           IF WS-TRL-RECORD-COUNT NOT = WS-READ-COUNTER
+                   OR WS-EXPECTED-CNT NOT = WS-READ-COUNTER
+               MOVE WS-MSG28 TO WS-RECON-STATUS
+               MOVE 28 TO RETURN-CODE
+           ELSE
+               IF WS-TRL-CONTROL-TOTAL NOT = WS-AMT-CONTROL-TOTAL
+                   MOVE WS-MSG30 TO WS-RECON-STATUS
+                   MOVE 30 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       500-WRITE-CHECKPOINT.
+      * Record the current read position so a subsequent run can be
+      * restarted with this value as its command-line parameter.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-READ-COUNTER TO CHECKPOINT-REC.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+
+       600-WRITE-SUMMARY.
+      * Control totals for operations to balance this run against
+      * the prior day's figures, rather than scraping the console.
+           MOVE "RECORDS READ"        TO WS-SUM-LABEL.
+           MOVE WS-READ-COUNTER       TO WS-SUM-VALUE.
+           WRITE SUMMARY-REC FROM WS-SUMMARY-LINE.
+
+           MOVE "RECORDS WRITTEN"     TO WS-SUM-LABEL.
+           MOVE WS-COUNTER            TO WS-SUM-VALUE.
+           WRITE SUMMARY-REC FROM WS-SUMMARY-LINE.
+
+           MOVE "RECORDS REJECTED"    TO WS-SUM-LABEL.
+           MOVE WS-REJECT-COUNTER     TO WS-SUM-VALUE.
+           WRITE SUMMARY-REC FROM WS-SUMMARY-LINE.
+
+           MOVE "TOTAL CUOTA-PAY"     TO WS-SUM-LABEL.
+           MOVE WS-CUOTA-TOTAL        TO WS-SUM-VALUE.
+           WRITE SUMMARY-REC FROM WS-SUMMARY-LINE.
+
+           MOVE "TOTAL PMI + ESCROW"  TO WS-SUM-LABEL.
+           MOVE WS-PMI-ESCROW-TOTAL   TO WS-SUM-VALUE.
+           WRITE SUMMARY-REC FROM WS-SUMMARY-LINE.
+
+      * Header/trailer reconciliation result; still SPACES means no
+      * problem was detected so it reads as OK.
+           IF WS-RECON-STATUS = SPACES
+               MOVE WS-MSG00 TO WS-RECON-STATUS
+           END-IF.
+           STRING "HEADER/TRAILER STATUS: " DELIMITED BY SIZE
+                  WS-RECON-STATUS          DELIMITED BY SIZE
+                  INTO SUMMARY-REC
+           END-STRING.
+           WRITE SUMMARY-REC.
+
+       700-WRITE-SCHEDULE.
+      * Write one SCHEDULE-REC per month for the loan just priced,
+      * turning each SCHED-ENTRY's month offset into a calendar due
+      * date (WS-RUN-DATE + offset months).
+           PERFORM VARYING WS-SCHED-IDX FROM 1 BY 1
+                   UNTIL WS-SCHED-IDX > SCHED-COUNT
+               COMPUTE WS-DUE-TOTAL-MOS =
+                       WS-RUN-MONTH - 1 + SCHED-MONTH(WS-SCHED-IDX)
+               DIVIDE WS-DUE-TOTAL-MOS BY 12
+                   GIVING WS-DUE-YEAR
+                   REMAINDER WS-DUE-MONTH
+               ADD WS-RUN-YEAR TO WS-DUE-YEAR
+               ADD 1 TO WS-DUE-MONTH
+               MOVE WS-ACC            TO SCHED-OUT-ACC
+               COMPUTE SCHED-OUT-DUE-DATE =
+                       WS-DUE-YEAR * 100 + WS-DUE-MONTH
+               MOVE SCHED-PRINCIPAL(WS-SCHED-IDX)
+                   TO SCHED-OUT-PRINCIPAL
+               MOVE SCHED-INTEREST(WS-SCHED-IDX)
+                   TO SCHED-OUT-INTEREST
+               MOVE SCHED-BALANCE(WS-SCHED-IDX)
+                   TO SCHED-OUT-BALANCE
+               WRITE SCHEDULE-REC
+               END-WRITE
+           END-PERFORM.
 
 
