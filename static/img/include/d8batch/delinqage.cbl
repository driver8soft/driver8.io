@@ -0,0 +1,163 @@
+      ******************************************************************
+      *
+      * Delinquency Aging Report
+      * ==========================
+      *
+      * Reads the "payhist" payment-history file and produces a
+      * 30/60/90-day aging report by account on "agingrpt", since
+      * today identifying delinquent loans is a manual spreadsheet
+      * exercise outside the system entirely.
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. delinqage.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-HISTORY ASSIGN TO "payhist"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+           SELECT AGING-REPORT ASSIGN TO "agingrpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * One line per expected payment: the due date, the date it was
+      * actually paid (zero when still outstanding), and the amount.
+       FD PAYMENT-HISTORY.
+           01 PAYHIST-REC.
+               05 PAYHIST-ACC        PIC X(10).
+               05 FILLER             PIC X(01).
+               05 PAYHIST-DUE-DATE   PIC 9(08).
+               05 FILLER             PIC X(01).
+               05 PAYHIST-PAID-DATE  PIC 9(08).
+               05 FILLER             PIC X(01).
+               05 PAYHIST-AMOUNT     PIC 9(07)V9(02).
+
+       FD AGING-REPORT.
+           01 AGING-REPORT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01 WS-EOF              PIC X(01) VALUE "N".
+      * Run date, broken down the same way bcuota's schedule dates
+      * are, expressed as a 30/360 day count for aging math.
+           01 WS-RUN-DATE.
+               05 WS-RUN-YEAR      PIC 9(04).
+               05 WS-RUN-MONTH     PIC 9(02).
+               05 WS-RUN-DAY       PIC 9(02).
+           01 WS-RUN-TOTAL-DAYS   PIC 9(07).
+           01 WS-DUE-YEAR         PIC 9(04).
+           01 WS-DUE-MMDD         PIC 9(04).
+           01 WS-DUE-MONTH        PIC 9(02).
+           01 WS-DUE-DAY          PIC 9(02).
+           01 WS-DUE-TOTAL-DAYS   PIC 9(07).
+           01 WS-DAYS-PAST-DUE    PIC S9(07).
+
+      * Bucket counters/totals for the grand-total lines at the end.
+           01 WS-CURRENT-TOTAL    PIC 9(09)V9(02) VALUE ZEROES.
+           01 WS-30-DAY-TOTAL     PIC 9(09)V9(02) VALUE ZEROES.
+           01 WS-60-DAY-TOTAL     PIC 9(09)V9(02) VALUE ZEROES.
+           01 WS-90-DAY-TOTAL     PIC 9(09)V9(02) VALUE ZEROES.
+           01 WS-OVER-90-TOTAL    PIC 9(09)V9(02) VALUE ZEROES.
+
+           01 WS-DETAIL-LINE.
+               05 WS-DTL-ACC       PIC X(10).
+               05 FILLER           PIC X(02) VALUE SPACES.
+               05 WS-DTL-BUCKET    PIC X(14).
+               05 FILLER           PIC X(02) VALUE SPACES.
+               05 WS-DTL-AMOUNT    PIC Z(8)9.99.
+
+           01 WS-TOTAL-LINE.
+               05 WS-TOT-LABEL     PIC X(20).
+               05 WS-TOT-VALUE     PIC Z(8)9.99.
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           COMPUTE WS-RUN-TOTAL-DAYS =
+                   WS-RUN-YEAR * 360 + WS-RUN-MONTH * 30 + WS-RUN-DAY.
+
+           OPEN INPUT PAYMENT-HISTORY.
+           OPEN OUTPUT AGING-REPORT.
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ PAYMENT-HISTORY
+               AT END MOVE "Y" TO WS-EOF
+               NOT AT END
+                   PERFORM 100-AGE-PAYMENT
+               END-READ
+           END-PERFORM.
+
+           PERFORM 900-WRITE-TOTALS.
+
+           CLOSE PAYMENT-HISTORY.
+           CLOSE AGING-REPORT.
+           GOBACK.
+
+       100-AGE-PAYMENT.
+      * A payment with a paid date on file is settled and does not
+      * age; only outstanding payments are bucketed by how far past
+      * due the run date finds them.
+           IF PAYHIST-PAID-DATE NOT = 0
+               ADD PAYHIST-AMOUNT TO WS-CURRENT-TOTAL
+           ELSE
+               DIVIDE PAYHIST-DUE-DATE BY 10000
+                   GIVING WS-DUE-YEAR
+                   REMAINDER WS-DUE-MMDD
+               DIVIDE WS-DUE-MMDD BY 100
+                   GIVING WS-DUE-MONTH
+                   REMAINDER WS-DUE-DAY
+               COMPUTE WS-DUE-TOTAL-DAYS =
+                       WS-DUE-YEAR * 360 + WS-DUE-MONTH * 30
+                       + WS-DUE-DAY
+               COMPUTE WS-DAYS-PAST-DUE =
+                       WS-RUN-TOTAL-DAYS - WS-DUE-TOTAL-DAYS
+               MOVE PAYHIST-ACC TO WS-DTL-ACC
+               MOVE PAYHIST-AMOUNT TO WS-DTL-AMOUNT
+               EVALUATE TRUE
+                   WHEN WS-DAYS-PAST-DUE <= 0
+                       MOVE "CURRENT"     TO WS-DTL-BUCKET
+                       ADD PAYHIST-AMOUNT TO WS-CURRENT-TOTAL
+                   WHEN WS-DAYS-PAST-DUE <= 30
+                       MOVE "1-30 DAYS"   TO WS-DTL-BUCKET
+                       ADD PAYHIST-AMOUNT TO WS-30-DAY-TOTAL
+                   WHEN WS-DAYS-PAST-DUE <= 60
+                       MOVE "31-60 DAYS"  TO WS-DTL-BUCKET
+                       ADD PAYHIST-AMOUNT TO WS-60-DAY-TOTAL
+                   WHEN WS-DAYS-PAST-DUE <= 90
+                       MOVE "61-90 DAYS"  TO WS-DTL-BUCKET
+                       ADD PAYHIST-AMOUNT TO WS-90-DAY-TOTAL
+                   WHEN OTHER
+                       MOVE "OVER 90 DAYS" TO WS-DTL-BUCKET
+                       ADD PAYHIST-AMOUNT TO WS-OVER-90-TOTAL
+               END-EVALUATE
+               MOVE WS-DETAIL-LINE TO AGING-REPORT-REC
+               WRITE AGING-REPORT-REC
+           END-IF.
+
+       900-WRITE-TOTALS.
+           MOVE "CURRENT TOTAL:"     TO WS-TOT-LABEL.
+           MOVE WS-CURRENT-TOTAL     TO WS-TOT-VALUE.
+           MOVE WS-TOTAL-LINE        TO AGING-REPORT-REC.
+           WRITE AGING-REPORT-REC.
+
+           MOVE "1-30 DAY TOTAL:"    TO WS-TOT-LABEL.
+           MOVE WS-30-DAY-TOTAL      TO WS-TOT-VALUE.
+           MOVE WS-TOTAL-LINE        TO AGING-REPORT-REC.
+           WRITE AGING-REPORT-REC.
+
+           MOVE "31-60 DAY TOTAL:"   TO WS-TOT-LABEL.
+           MOVE WS-60-DAY-TOTAL      TO WS-TOT-VALUE.
+           MOVE WS-TOTAL-LINE        TO AGING-REPORT-REC.
+           WRITE AGING-REPORT-REC.
+
+           MOVE "61-90 DAY TOTAL:"   TO WS-TOT-LABEL.
+           MOVE WS-90-DAY-TOTAL      TO WS-TOT-VALUE.
+           MOVE WS-TOTAL-LINE        TO AGING-REPORT-REC.
+           WRITE AGING-REPORT-REC.
+
+           MOVE "OVER 90 DAY TOTAL:" TO WS-TOT-LABEL.
+           MOVE WS-OVER-90-TOTAL     TO WS-TOT-VALUE.
+           MOVE WS-TOTAL-LINE        TO AGING-REPORT-REC.
+           WRITE AGING-REPORT-REC.
