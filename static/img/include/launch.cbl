@@ -14,5 +14,8 @@
            CALL 'hello' USING INPUT-NAME, OUTPUT-PARM.
            DISPLAY OUTPUT-PARM.
            DISPLAY "Return Code: " RETURN-CODE.
-           STOP RUN. 
+      * GOBACK, not STOP RUN: menu.cbl CALLs this program and expects
+      * control back in its own loop, the same as loanmain/cuotak/
+      * bcuota do for the menu's other choices.
+           GOBACK. 
 
