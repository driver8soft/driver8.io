@@ -0,0 +1,27 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. healthcheck.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Declare program variables
+       LINKAGE SECTION.
+      * Data to share with COBOL subroutines.  HEALTH-SERVICE is the
+      * service name the caller is asking about (blank means "the
+      * whole server"), same shape as the standard gRPC health-check
+      * RPC's request/response; HEALTH-STATUS comes back SERVING or
+      * NOT-SERVING so a load balancer or uptime monitor has something
+      * to poll the same way it already does for our non-COBOL
+      * microservices.
+       01 HEALTH-CHECK-PARMS.
+           05 HEALTH-SERVICE  PIC X(30).
+           05 HEALTH-STATUS   PIC X(12).
+       PROCEDURE DIVISION USING HEALTH-CHECK-PARMS.
+      * Reaching this CALL at all means the server process that hosts
+      * it is alive and dispatching RPCs, so there is no deeper
+      * dependency to probe before answering SERVING, the same way
+      * the Hello RPC's "hello" has no dependency to check either.
+           MOVE "SERVING" TO HEALTH-STATUS.
+           MOVE 0 TO RETURN-CODE.
+
+           GOBACK.
