@@ -0,0 +1,69 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. loanquote.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Declare program variables
+       LINKAGE SECTION.
+      * Data to share with COBOL subroutines.  Mirrors loancalc's own
+      * LOAN-PARAMS layout field for field (see loancalc.cbl and
+      * bcuota's copy of the same group) so this RPC handler can CALL
+      * "loancalc" directly with the record the gRPC glue hands it,
+      * the same way the Hello RPC's RECORD-TYPE is handed to "hello".
+       01 LOAN-PARAMS.
+           05 COMMAREA-VERSION PIC 9(04) COMP.
+           05 INPUT-MSG.
+               10 PRIN-AMT      PIC S9(7)      USAGE IS DISPLAY.
+               10 INT-RATE      PIC S9(2)V9(2) USAGE IS DISPLAY.
+               10 TIMEYR        PIC S9(2)      USAGE IS DISPLAY.
+               10 SCHED-REQUEST PIC X(01)      USAGE IS DISPLAY.
+               10 EXTRA-PAYMENT PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 BALLOON-TERM  PIC S9(2)      USAGE IS DISPLAY.
+               10 PAY-FREQ      PIC X(01)      USAGE IS DISPLAY.
+               10 CURRENCY-CODE PIC X(03)      USAGE IS DISPLAY.
+               10 DAY-COUNT-BASIS PIC X(01)    USAGE IS DISPLAY.
+               10 ARM-RESET-MONTHS PIC 9(03)    USAGE IS DISPLAY.
+               10 ARM-RATE-ADJUSTMENT PIC S9(2)V9(2) USAGE IS DISPLAY.
+               10 ARM-RATE-CAP  PIC 9(02)V9(02) USAGE IS DISPLAY.
+               10 PAYOFF-QUOTE-MONTH PIC 9(03)   USAGE IS DISPLAY.
+               10 AUDIT-SOURCE  PIC X(10)      USAGE IS DISPLAY.
+           05 OUTPUT-MSG.
+               10 PAYMENT          PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 ERROR-MSG        PIC X(20).
+               10 PAYOFF-TERM-MONTHS PIC S9(3)   USAGE IS DISPLAY.
+               10 BALLOON-BALANCE  PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 PAYOFF-QUOTE-BALANCE PIC S9(7)V9(2)
+                   USAGE IS DISPLAY.
+           05 SCHED-TABLE.
+               10 SCHED-COUNT   PIC 9(03)      USAGE IS DISPLAY.
+               10 SCHED-ENTRY OCCURS 360 TIMES.
+                   15 SCHED-MONTH     PIC 9(03).
+                   15 SCHED-PRINCIPAL PIC S9(7)V9(2).
+                   15 SCHED-INTEREST  PIC S9(7)V9(2).
+                   15 SCHED-BALANCE   PIC S9(7)V9(2).
+
+       PROCEDURE DIVISION USING LOAN-PARAMS.
+      * The caller is only expected to fill in PRIN-AMT/INT-RATE/
+      * TIMEYR; default the rest of INPUT-MSG so a quote request
+      * behaves like a plain level-payment calculation with no
+      * schedule, extra principal, or balloon term attached.
+           IF SCHED-REQUEST NOT = 'Y'
+               MOVE SPACE TO SCHED-REQUEST
+           END-IF.
+           IF PAY-FREQ = SPACE
+               MOVE 'M' TO PAY-FREQ
+           END-IF.
+           IF AUDIT-SOURCE = SPACES
+               MOVE "LOANQUOTE" TO AUDIT-SOURCE
+           END-IF.
+
+           CALL "loancalc" USING LOAN-PARAMS.
+
+           IF ERROR-MSG = "OK"
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 2 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
