@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. grpcconfig.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * Declare program variables
+       LINKAGE SECTION.
+      * TLS-CONFIG is filled in from the environment and handed back
+      * to whatever starts the gRPC listener for this server, the
+      * same way pgcobol's CONNECT-DB reads its connection settings
+      * from the environment instead of a compiled-in literal.  A
+      * server started with neither GRPC_TLS_CERT nor GRPC_TLS_KEY
+      * set comes back with TLS-ENABLED = "N" so it can still run
+      * unencrypted for local/demo use.
+       01 TLS-CONFIG.
+           05 TLS-ENABLED       PIC X(01)   VALUE "N".
+           05 TLS-CERT-PATH     PIC X(256)  VALUE SPACES.
+           05 TLS-KEY-PATH      PIC X(256)  VALUE SPACES.
+
+       PROCEDURE DIVISION USING TLS-CONFIG.
+           ACCEPT TLS-CERT-PATH FROM ENVIRONMENT "GRPC_TLS_CERT".
+           ACCEPT TLS-KEY-PATH FROM ENVIRONMENT "GRPC_TLS_KEY".
+
+           IF TLS-CERT-PATH NOT = SPACES AND TLS-KEY-PATH NOT = SPACES
+               MOVE "Y" TO TLS-ENABLED
+           ELSE
+               MOVE "N" TO TLS-ENABLED
+           END-IF.
+
+           GOBACK.
