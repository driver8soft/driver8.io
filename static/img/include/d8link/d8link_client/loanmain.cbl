@@ -21,20 +21,73 @@
 
        WORKING-STORAGE SECTION.
       * In COBOL, you declare variables in the WORKING-STORAGE section
+      * PROG-NAME used to be hardcoded to "loancalc" with no way to
+      * reach any other target.  D8link now keys its routing table off
+      * PROG-NAME, so an operator (or a future caller) can send this
+      * same COMMAREA to a different named subprogram just by passing
+      * it on the command line; "loancalc" remains the default so an
+      * unattended invocation behaves exactly as before.
        01 PROG-NAME PIC X(8) VALUE "loancalc".
-       01 COMMLEN PIC 9(9) COMP.      
+       01 WS-PROG-NAME-PARM PIC X(8) VALUE SPACES.
+       01 COMMLEN PIC 9(9) COMP.
        01 COMMAREA.
+      * COMMAREA-VERSION lets D8link and whatever it dispatches to
+      * tell an old caller's shorter layout apart from the current
+      * one, instead of a copybook change silently misreading bytes
+      * on either side of the link.  The rest of this group mirrors
+      * loancalc's own LOAN-PARAMS layout field for field, the same
+      * way bcuota/loanquote/reficomp/biwkcomp keep their copies in
+      * sync with it, since D8link passes this buffer straight
+      * through to whatever PROG-NAME names.  Fields this program
+      * never prompts for (SCHED-REQUEST, EXTRA-PAYMENT, PAY-FREQ,
+      * CURRENCY-CODE, and so on) are left at the INITIALIZE default
+      * of space/zero, which loancalc already treats as "not
+      * requested" for each of them.
+           05 COMMAREA-VERSION PIC 9(04) COMP VALUE 2.
            05 INPUT-MSG.
                10 PRIN-AMT      PIC S9(7)      USAGE IS DISPLAY.
                10 INT-RATE      PIC S9(2)V9(2) USAGE IS DISPLAY.
                10 TIMEYR        PIC S9(2)      USAGE IS DISPLAY.
+               10 SCHED-REQUEST PIC X(01)      USAGE IS DISPLAY.
+               10 EXTRA-PAYMENT PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 BALLOON-TERM  PIC S9(2)      USAGE IS DISPLAY.
+               10 PAY-FREQ      PIC X(01)      USAGE IS DISPLAY.
+               10 CURRENCY-CODE PIC X(03)      USAGE IS DISPLAY.
+               10 DAY-COUNT-BASIS PIC X(01)    USAGE IS DISPLAY.
+               10 ARM-RESET-MONTHS PIC 9(03)   USAGE IS DISPLAY.
+               10 ARM-RATE-ADJUSTMENT PIC S9(2)V9(2)
+                   USAGE IS DISPLAY.
+               10 ARM-RATE-CAP  PIC 9(02)V9(02) USAGE IS DISPLAY.
+               10 PAYOFF-QUOTE-MONTH PIC 9(03)   USAGE IS DISPLAY.
+               10 AUDIT-SOURCE  PIC X(10)      USAGE IS DISPLAY.
            05 OUTPUT-MSG.
-               10 PAYMENT       PIC S9(7)V9(2) USAGE IS DISPLAY.
-               10 ERROR-MSG     PIC X(20).
+               10 PAYMENT          PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 ERROR-MSG        PIC X(20).
+               10 PAYOFF-TERM-MONTHS PIC S9(3)   USAGE IS DISPLAY.
+               10 BALLOON-BALANCE  PIC S9(7)V9(2) USAGE IS DISPLAY.
+               10 PAYOFF-QUOTE-BALANCE PIC S9(7)V9(2)
+                   USAGE IS DISPLAY.
+           05 SCHED-TABLE.
+               10 SCHED-COUNT   PIC 9(03)      USAGE IS DISPLAY.
+               10 SCHED-ENTRY OCCURS 360 TIMES.
+                   15 SCHED-MONTH     PIC 9(03).
+                   15 SCHED-PRINCIPAL PIC S9(7)V9(2).
+                   15 SCHED-INTEREST  PIC S9(7)V9(2).
+                   15 SCHED-BALANCE   PIC S9(7)V9(2).
 
        PROCEDURE DIVISION.
       * code goes here!
+           ACCEPT WS-PROG-NAME-PARM FROM COMMAND-LINE.
+           IF WS-PROG-NAME-PARM NOT = SPACES
+               MOVE WS-PROG-NAME-PARM TO PROG-NAME
+           END-IF.
+
            INITIALIZE COMMAREA.
+      * INITIALIZE resets every elementary item to its class default,
+      * COMMAREA-VERSION's VALUE 2 included, so it has to be put back
+      * afterward rather than relied on to survive the INITIALIZE.
+           MOVE 2 TO COMMAREA-VERSION.
+           MOVE "LOANMAIN" TO AUDIT-SOURCE.
 
            DISPLAY "Compound Interest Calculator"
            DISPLAY "Principal amount: " WITH NO ADVANCING.
