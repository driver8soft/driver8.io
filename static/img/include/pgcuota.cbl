@@ -0,0 +1,222 @@
+      *****************************************************************
+      * Write loan payments to PostgreSQL
+      * Reads bcuota's "outfile" CUOTA-FILE and inserts each payment
+      * into the loan_payment table, built on pgcobol's
+      * PQconnectdb/PQexec pattern.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. pgcuota.
+       AUTHOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUOTA ASSIGN TO "outfile"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Mirrors bcuota's own FD CUOTA layout field for field.
+       FD CUOTA.
+           01 CUOTA-FILE.
+               05 CUOTA-ACC    PIC X(10).
+               05 CUOTA-PAY    PIC 9(7)V9(2).
+               05 FILLER       PIC X(01).
+               05 CUOTA-PMI    PIC 9(5)V9(2).
+               05 FILLER       PIC X(01).
+               05 CUOTA-ESCROW PIC 9(5)V9(2).
+               05 FILLER       PIC X(01).
+               05 CUOTA-TOTAL  PIC 9(7)V9(2).
+
+       WORKING-STORAGE SECTION.
+      * CONNECT TO POSGRESQL.  Connection parameters come from the
+      * environment at runtime, the same as pgcobol's CONNECT-DB.
+       01 WS-PGDATABASE      PIC X(32) VALUE SPACES.
+       01 WS-PGUSER          PIC X(32) VALUE SPACES.
+       01 WS-PGPASSWORD      PIC X(32) VALUE SPACES.
+       01 WS-PGHOST          PIC X(32) VALUE SPACES.
+       01 WS-PGPORT          PIC X(08) VALUE SPACES.
+       01 WS-PGSSLMODE       PIC X(16) VALUE SPACES.
+       01 CONN-STR           PIC X(200) VALUE SPACES.
+       01 CONNECTION         USAGE POINTER.
+       01 CONN-STATUS        USAGE BINARY-LONG.
+
+      * INSERT STATEMENT
+       01 SQL-QUERY.
+          05 SQL-QUERY-DATA  PIC X(4096) VALUE SPACES.
+          05 FILLER          PIC X(01) VALUE LOW-VALUES.
+       01 DB-CURSOR          USAGE POINTER.
+
+      * SQL ERROR
+       01 SQL-STATUS         USAGE BINARY-LONG.
+       01 SQL-ERROR-PTR      USAGE POINTER.
+       01 SQL-ERROR-STR      PIC X(4096) BASED.
+       01 SQL-ERROR-MSG      PIC X(100) VALUE SPACES.
+
+      * CUOTA-FILE READ
+       01 WS-EOF             PIC X(01) VALUE "N".
+       01 WS-INSERT-COUNTER  USAGE BINARY-LONG VALUE 0.
+       01 WS-PAY-EDIT        PIC Z(6)9.99.
+       01 WS-PMI-EDIT        PIC Z(4)9.99.
+       01 WS-ESCROW-EDIT     PIC Z(4)9.99.
+       01 WS-TOTAL-EDIT      PIC Z(6)9.99.
+       01 WS-TXN-FAILED      PIC X(01) VALUE "N".
+
+      * Shared error-message catalog, same as pgcobol and cuotarecon.
+       COPY "errmsg.cpy".
+
+      *> *********************************************************************
+       PROCEDURE DIVISION.
+      * The whole batch of inserts runs as one transaction: a failure
+      * partway through rolls everything back instead of leaving the
+      * loan_payment table half-loaded for this run.
+           PERFORM CONNECT-DB.
+           PERFORM BEGIN-TXN.
+           OPEN INPUT CUOTA.
+
+           PERFORM UNTIL WS-EOF = "Y" OR WS-TXN-FAILED = "Y"
+               READ CUOTA
+               AT END MOVE "Y" TO WS-EOF
+               NOT AT END
+                   PERFORM INSERT-PAYMENT
+                   IF WS-TXN-FAILED = "N"
+                       ADD 1 TO WS-INSERT-COUNTER
+                   END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE CUOTA.
+           IF WS-TXN-FAILED = "Y"
+               PERFORM ROLLBACK-TXN
+               DISPLAY "TRANSACTION ROLLED BACK, NOTHING INSERTED"
+           ELSE
+               PERFORM COMMIT-TXN
+               DISPLAY "PAYMENTS INSERTED: " WS-INSERT-COUNTER
+           END-IF.
+           PERFORM DISCONNECT.
+           GOBACK.
+      *
+       CONNECT-DB.
+      * Read connection parameters from the environment, falling back
+      * to the dvdrental sample defaults when a variable is not set,
+      * then build the libpq keyword/value connection string.
+           ACCEPT WS-PGDATABASE FROM ENVIRONMENT "PGDATABASE".
+           IF WS-PGDATABASE = SPACES
+               MOVE "dvdrental" TO WS-PGDATABASE
+           END-IF.
+           ACCEPT WS-PGUSER FROM ENVIRONMENT "PGUSER".
+           ACCEPT WS-PGPASSWORD FROM ENVIRONMENT "PGPASSWORD".
+           ACCEPT WS-PGHOST FROM ENVIRONMENT "PGHOST".
+           IF WS-PGHOST = SPACES
+               MOVE "localhost" TO WS-PGHOST
+           END-IF.
+           ACCEPT WS-PGPORT FROM ENVIRONMENT "PGPORT".
+           IF WS-PGPORT = SPACES
+               MOVE "5432" TO WS-PGPORT
+           END-IF.
+           ACCEPT WS-PGSSLMODE FROM ENVIRONMENT "PGSSLMODE".
+           IF WS-PGSSLMODE = SPACES
+               MOVE "disable" TO WS-PGSSLMODE
+           END-IF.
+
+           MOVE SPACES TO CONN-STR.
+           STRING "dbname="    DELIMITED BY SIZE
+                  WS-PGDATABASE DELIMITED BY SPACE
+                  " user="     DELIMITED BY SIZE
+                  WS-PGUSER    DELIMITED BY SPACE
+                  " password=" DELIMITED BY SIZE
+                  WS-PGPASSWORD DELIMITED BY SPACE
+                  " host="     DELIMITED BY SIZE
+                  WS-PGHOST    DELIMITED BY SPACE
+                  " port="     DELIMITED BY SIZE
+                  WS-PGPORT    DELIMITED BY SPACE
+                  " sslmode="  DELIMITED BY SIZE
+                  WS-PGSSLMODE DELIMITED BY SPACE
+                  X"00"        DELIMITED BY SIZE
+                  INTO CONN-STR
+           END-STRING.
+
+      * CONNECT AND CHECK DB STATUS
+           CALL "PQconnectdb" USING CONN-STR
+                RETURNING CONNECTION.
+           CALL "PQstatus" USING BY VALUE CONNECTION
+                RETURNING CONN-STATUS.
+      * A failed connection degrades gracefully, the same as pgcobol's
+      * and cuotarecon's own CONNECT-DB, rather than killing the run
+      * unit outright.
+           IF CONN-STATUS NOT EQUAL 0 THEN
+                DISPLAY "Connection error! " CONN-STATUS " "
+                        WS-MSG18
+                MOVE 8 TO RETURN-CODE
+                GOBACK
+           END-IF.
+
+       DISCONNECT.
+      * CLOSE CONNECTION DB
+           CALL "PQfinish" USING BY VALUE CONNECTION
+                RETURNING OMITTED.
+
+       BEGIN-TXN.
+           MOVE SPACES TO SQL-QUERY-DATA.
+           MOVE "BEGIN;" TO SQL-QUERY-DATA.
+           CALL "PQexec" USING BY VALUE CONNECTION
+                BY REFERENCE SQL-QUERY
+                RETURNING DB-CURSOR END-CALL.
+
+       COMMIT-TXN.
+           MOVE SPACES TO SQL-QUERY-DATA.
+           MOVE "COMMIT;" TO SQL-QUERY-DATA.
+           CALL "PQexec" USING BY VALUE CONNECTION
+                BY REFERENCE SQL-QUERY
+                RETURNING DB-CURSOR END-CALL.
+
+       ROLLBACK-TXN.
+           MOVE SPACES TO SQL-QUERY-DATA.
+           MOVE "ROLLBACK;" TO SQL-QUERY-DATA.
+           CALL "PQexec" USING BY VALUE CONNECTION
+                BY REFERENCE SQL-QUERY
+                RETURNING DB-CURSOR END-CALL.
+
+       INSERT-PAYMENT.
+      * Build and run one INSERT for the CUOTA-FILE record just read.
+      * Carries PMI/escrow/total through to loan_payment the same way
+      * bcuota's own outfile now carries them, instead of reading
+      * them into working storage and discarding them here.
+           MOVE CUOTA-PAY    TO WS-PAY-EDIT.
+           MOVE CUOTA-PMI    TO WS-PMI-EDIT.
+           MOVE CUOTA-ESCROW TO WS-ESCROW-EDIT.
+           MOVE CUOTA-TOTAL  TO WS-TOTAL-EDIT.
+           STRING "INSERT INTO loan_payment"
+                  " (loan_acc, amount, pmi, escrow, total)"
+                  " VALUES ('"
+                  DELIMITED BY SIZE
+                  CUOTA-ACC      DELIMITED BY SIZE
+                  "', "          DELIMITED BY SIZE
+                  WS-PAY-EDIT    DELIMITED BY SIZE
+                  ", "           DELIMITED BY SIZE
+                  WS-PMI-EDIT    DELIMITED BY SIZE
+                  ", "           DELIMITED BY SIZE
+                  WS-ESCROW-EDIT DELIMITED BY SIZE
+                  ", "           DELIMITED BY SIZE
+                  WS-TOTAL-EDIT  DELIMITED BY SIZE
+                  ");"           DELIMITED BY SIZE
+                  INTO SQL-QUERY-DATA
+           END-STRING.
+
+           CALL "PQexec" USING BY VALUE CONNECTION
+                BY REFERENCE SQL-QUERY
+                RETURNING DB-CURSOR END-CALL.
+
+           CALL "PQresultStatus" USING BY VALUE DB-CURSOR
+                RETURNING SQL-STATUS.
+           CALL "PQresStatus" USING BY VALUE SQL-STATUS
+                RETURNING SQL-ERROR-PTR.
+           SET ADDRESS OF SQL-ERROR-STR TO SQL-ERROR-PTR.
+           STRING SQL-ERROR-STR DELIMITED BY x"00"
+                  INTO SQL-ERROR-MSG
+           END-STRING.
+
+           IF SQL-STATUS NOT EQUAL 1 THEN
+                DISPLAY "Insert error! " SQL-STATUS SQL-ERROR-MSG
+                MOVE "Y" TO WS-TXN-FAILED
+           END-IF.
