@@ -1,3 +1,16 @@
+      ******************************************************************
+      *
+      * Numeric Edge-Case Regression Harness
+      * ======================================
+      *
+      * vars used to just DISPLAY whatever MY-RECORD its caller handed
+      * it and rely on someone eyeballing the console output.  This
+      * drives each COMP-1/COMP-2/COMP-3/COMP-4/COMP-5 field through
+      * its own table of boundary values (max, min/zero, zero) and
+      * DISPLAYs PASS/FAIL against the value that was moved in, so a
+      * GnuCOBOL runtime upgrade that silently changes numeric
+      * formatting or rounding shows up here instead of downstream.
+      *
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. vars.
@@ -6,9 +19,9 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-      * Declare variables in the WORKING-STORAGE section
-       LINKAGE SECTION.
-      * Data to share with COBOL subroutines 
+      * Field under test.  Formerly the caller-supplied LINKAGE
+      * MY-RECORD; now owned here since the harness drives its own
+      * values through each field rather than displaying a caller's.
        01 MY-RECORD.
                10 CHAR     PIC X(09) VALUE SPACES.
                10 COMP2    COMP-2 VALUE ZEROES.
@@ -25,25 +38,375 @@
                10 COMP4L   PIC S9(3)V9(2) COMP   VALUE ZEROES.
                10 COMP4S   PIC S9(2)V9(2) COMP   VALUE ZEROES.
 
-       PROCEDURE DIVISION USING BY REFERENCE MY-RECORD. 
-      * code goes here!
-           
-           DISPLAY "char: "  CHAR. 
-           DISPLAY "comp-2: " COMP2. 
-           DISPLAY "comp-1: " COMP1. 
-           DISPLAY "comp5 double: "  COMP5D.
-           DISPLAY "comp5 long: "    COMP5L. 
-           DISPLAY "comp5 short: "   COMP5S. 
-           DISPLAY "comp5 Udouble: "  COMP5UD.
-           DISPLAY "comp5 Ulong: "    COMP5UL. 
-           DISPLAY "comp5 Ushort: "   COMP5US. 
-           DISPLAY "display: " NDISPLAY.
-           DISPLAY "comp-3: "  COMP3.
-           DISPLAY "comp double: " COMP4D.
-           DISPLAY "comp long: " COMP4L. 
-           DISPLAY "comp short: " COMP4S. 
-
-           MOVE 0 TO RETURN-CODE.
+      * Boundary-value tables, one per field, each entry a label plus
+      * the value to drive through that field.  Round-tripping a
+      * table entry through the field and back must reproduce it
+      * exactly for the fixed/binary fields; the two floating-point
+      * fields are compared within WS-FLOAT-TOLERANCE since COMP-1's
+      * single precision cannot hold 15-16 significant digits.
+       01 COMP2-CASES.
+           05 COMP2-CASE OCCURS 3 TIMES.
+               10 COMP2-LABEL PIC X(08).
+               10 COMP2-VALUE COMP-2.
+       01 COMP1-CASES.
+           05 COMP1-CASE OCCURS 3 TIMES.
+               10 COMP1-LABEL PIC X(08).
+               10 COMP1-VALUE COMP-1.
+       01 COMP5D-CASES.
+           05 COMP5D-CASE OCCURS 3 TIMES.
+               10 COMP5D-LABEL PIC X(08).
+               10 COMP5D-VALUE PIC S9(18).
+       01 COMP5L-CASES.
+           05 COMP5L-CASE OCCURS 3 TIMES.
+               10 COMP5L-LABEL PIC X(08).
+               10 COMP5L-VALUE PIC S9(9).
+       01 COMP5S-CASES.
+           05 COMP5S-CASE OCCURS 3 TIMES.
+               10 COMP5S-LABEL PIC X(08).
+               10 COMP5S-VALUE PIC S9(4).
+       01 COMP5UD-CASES.
+           05 COMP5UD-CASE OCCURS 2 TIMES.
+               10 COMP5UD-LABEL PIC X(08).
+               10 COMP5UD-VALUE PIC 9(18).
+       01 COMP5UL-CASES.
+           05 COMP5UL-CASE OCCURS 2 TIMES.
+               10 COMP5UL-LABEL PIC X(08).
+               10 COMP5UL-VALUE PIC 9(9).
+       01 COMP5US-CASES.
+           05 COMP5US-CASE OCCURS 2 TIMES.
+               10 COMP5US-LABEL PIC X(08).
+               10 COMP5US-VALUE PIC 9(4).
+       01 NDISPLAY-CASES.
+           05 NDISPLAY-CASE OCCURS 3 TIMES.
+               10 NDISPLAY-LABEL PIC X(08).
+               10 NDISPLAY-VALUE PIC S9(3)V9(2).
+       01 COMP3-CASES.
+           05 COMP3-CASE OCCURS 3 TIMES.
+               10 COMP3-LABEL PIC X(08).
+               10 COMP3-VALUE PIC S9(3)V9(2).
+       01 COMP4D-CASES.
+           05 COMP4D-CASE OCCURS 3 TIMES.
+               10 COMP4D-LABEL PIC X(08).
+               10 COMP4D-VALUE PIC S9(8)V9(2).
+       01 COMP4L-CASES.
+           05 COMP4L-CASE OCCURS 3 TIMES.
+               10 COMP4L-LABEL PIC X(08).
+               10 COMP4L-VALUE PIC S9(3)V9(2).
+       01 COMP4S-CASES.
+           05 COMP4S-CASE OCCURS 3 TIMES.
+               10 COMP4S-LABEL PIC X(08).
+               10 COMP4S-VALUE PIC S9(2)V9(2).
+
+       01 WS-IDX              PIC 9(02) VALUE ZEROES.
+       01 WS-PASS-COUNT        PIC 9(04) VALUE ZEROES.
+       01 WS-FAIL-COUNT        PIC 9(04) VALUE ZEROES.
+       01 WS-FLOAT-TOLERANCE    COMP-2 VALUE 0.0001.
+       01 WS-FLOAT-DIFF         COMP-2 VALUE ZEROES.
+       01 WS-ACTUAL-COMP5D     PIC S9(18).
+       01 WS-ACTUAL-COMP5L     PIC S9(9).
+       01 WS-ACTUAL-COMP5S     PIC S9(4).
+       01 WS-ACTUAL-COMP5UD    PIC  9(18).
+       01 WS-ACTUAL-COMP5UL    PIC  9(9).
+       01 WS-ACTUAL-COMP5US    PIC  9(4).
+       01 WS-ACTUAL-NDISPLAY   PIC S9(3)V9(2).
+       01 WS-ACTUAL-COMP3      PIC S9(3)V9(2).
+       01 WS-ACTUAL-COMP4D     PIC S9(8)V9(2).
+       01 WS-ACTUAL-COMP4L     PIC S9(3)V9(2).
+       01 WS-ACTUAL-COMP4S     PIC S9(2)V9(2).
+
+       PROCEDURE DIVISION.
+
+           MOVE "MAX     " TO COMP2-LABEL(1).
+           MOVE 1.7E+30    TO COMP2-VALUE(1).
+           MOVE "SMALL   " TO COMP2-LABEL(2).
+           MOVE 0.0000001  TO COMP2-VALUE(2).
+           MOVE "ZERO    " TO COMP2-LABEL(3).
+           MOVE 0          TO COMP2-VALUE(3).
+
+           MOVE "MAX     " TO COMP1-LABEL(1).
+           MOVE 3.4E+30    TO COMP1-VALUE(1).
+           MOVE "SMALL   " TO COMP1-LABEL(2).
+           MOVE 0.0001     TO COMP1-VALUE(2).
+           MOVE "ZERO    " TO COMP1-LABEL(3).
+           MOVE 0          TO COMP1-VALUE(3).
+
+           MOVE "MAX     " TO COMP5D-LABEL(1).
+           MOVE 999999999999999999 TO COMP5D-VALUE(1).
+           MOVE "MIN     " TO COMP5D-LABEL(2).
+           MOVE -999999999999999999 TO COMP5D-VALUE(2).
+           MOVE "ZERO    " TO COMP5D-LABEL(3).
+           MOVE 0          TO COMP5D-VALUE(3).
+
+           MOVE "MAX     " TO COMP5L-LABEL(1).
+           MOVE 999999999  TO COMP5L-VALUE(1).
+           MOVE "MIN     " TO COMP5L-LABEL(2).
+           MOVE -999999999 TO COMP5L-VALUE(2).
+           MOVE "ZERO    " TO COMP5L-LABEL(3).
+           MOVE 0          TO COMP5L-VALUE(3).
+
+           MOVE "MAX     " TO COMP5S-LABEL(1).
+           MOVE 9999       TO COMP5S-VALUE(1).
+           MOVE "MIN     " TO COMP5S-LABEL(2).
+           MOVE -9999      TO COMP5S-VALUE(2).
+           MOVE "ZERO    " TO COMP5S-LABEL(3).
+           MOVE 0          TO COMP5S-VALUE(3).
+
+           MOVE "MAX     " TO COMP5UD-LABEL(1).
+           MOVE 999999999999999999 TO COMP5UD-VALUE(1).
+           MOVE "ZERO    " TO COMP5UD-LABEL(2).
+           MOVE 0          TO COMP5UD-VALUE(2).
+
+           MOVE "MAX     " TO COMP5UL-LABEL(1).
+           MOVE 999999999  TO COMP5UL-VALUE(1).
+           MOVE "ZERO    " TO COMP5UL-LABEL(2).
+           MOVE 0          TO COMP5UL-VALUE(2).
+
+           MOVE "MAX     " TO COMP5US-LABEL(1).
+           MOVE 9999       TO COMP5US-VALUE(1).
+           MOVE "ZERO    " TO COMP5US-LABEL(2).
+           MOVE 0          TO COMP5US-VALUE(2).
+
+           MOVE "MAX     " TO NDISPLAY-LABEL(1).
+           MOVE 999.99     TO NDISPLAY-VALUE(1).
+           MOVE "MIN     " TO NDISPLAY-LABEL(2).
+           MOVE -999.99    TO NDISPLAY-VALUE(2).
+           MOVE "ZERO    " TO NDISPLAY-LABEL(3).
+           MOVE 0          TO NDISPLAY-VALUE(3).
+
+           MOVE "MAX     " TO COMP3-LABEL(1).
+           MOVE 999.99     TO COMP3-VALUE(1).
+           MOVE "MIN     " TO COMP3-LABEL(2).
+           MOVE -999.99    TO COMP3-VALUE(2).
+           MOVE "ZERO    " TO COMP3-LABEL(3).
+           MOVE 0          TO COMP3-VALUE(3).
+
+           MOVE "MAX     " TO COMP4D-LABEL(1).
+           MOVE 99999999.99 TO COMP4D-VALUE(1).
+           MOVE "MIN     " TO COMP4D-LABEL(2).
+           MOVE -99999999.99 TO COMP4D-VALUE(2).
+           MOVE "ZERO    " TO COMP4D-LABEL(3).
+           MOVE 0          TO COMP4D-VALUE(3).
+
+           MOVE "MAX     " TO COMP4L-LABEL(1).
+           MOVE 999.99     TO COMP4L-VALUE(1).
+           MOVE "MIN     " TO COMP4L-LABEL(2).
+           MOVE -999.99    TO COMP4L-VALUE(2).
+           MOVE "ZERO    " TO COMP4L-LABEL(3).
+           MOVE 0          TO COMP4L-VALUE(3).
+
+           MOVE "MAX     " TO COMP4S-LABEL(1).
+           MOVE 99.99      TO COMP4S-VALUE(1).
+           MOVE "MIN     " TO COMP4S-LABEL(2).
+           MOVE -99.99     TO COMP4S-VALUE(2).
+           MOVE "ZERO    " TO COMP4S-LABEL(3).
+           MOVE 0          TO COMP4S-VALUE(3).
+
+           PERFORM 100-TEST-COMP2.
+           PERFORM 110-TEST-COMP1.
+           PERFORM 120-TEST-COMP5D.
+           PERFORM 130-TEST-COMP5L.
+           PERFORM 140-TEST-COMP5S.
+           PERFORM 150-TEST-COMP5UD.
+           PERFORM 160-TEST-COMP5UL.
+           PERFORM 170-TEST-COMP5US.
+           PERFORM 180-TEST-NDISPLAY.
+           PERFORM 190-TEST-COMP3.
+           PERFORM 200-TEST-COMP4D.
+           PERFORM 210-TEST-COMP4L.
+           PERFORM 220-TEST-COMP4S.
+
+           DISPLAY "TOTAL PASS: " WS-PASS-COUNT.
+           DISPLAY "TOTAL FAIL: " WS-FAIL-COUNT.
+
+           IF WS-FAIL-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
            GOBACK.
 
+       100-TEST-COMP2.
+      * Floating-point fields are compared within tolerance rather
+      * than for exact equality.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3
+               MOVE COMP2-VALUE(WS-IDX) TO COMP2
+               COMPUTE WS-FLOAT-DIFF =
+                       FUNCTION ABS(COMP2 - COMP2-VALUE(WS-IDX))
+               IF WS-FLOAT-DIFF <= WS-FLOAT-TOLERANCE
+                   ADD 1 TO WS-PASS-COUNT
+                   DISPLAY "COMP-2 " COMP2-LABEL(WS-IDX) ": PASS"
+               ELSE
+                   ADD 1 TO WS-FAIL-COUNT
+                   DISPLAY "COMP-2 " COMP2-LABEL(WS-IDX) ": FAIL - "
+                           COMP2
+               END-IF
+           END-PERFORM.
+
+       110-TEST-COMP1.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3
+               MOVE COMP1-VALUE(WS-IDX) TO COMP1
+               COMPUTE WS-FLOAT-DIFF =
+                       FUNCTION ABS(COMP1 - COMP1-VALUE(WS-IDX))
+               IF WS-FLOAT-DIFF <= WS-FLOAT-TOLERANCE
+                   ADD 1 TO WS-PASS-COUNT
+                   DISPLAY "COMP-1 " COMP1-LABEL(WS-IDX) ": PASS"
+               ELSE
+                   ADD 1 TO WS-FAIL-COUNT
+                   DISPLAY "COMP-1 " COMP1-LABEL(WS-IDX) ": FAIL - "
+                           COMP1
+               END-IF
+           END-PERFORM.
+
+       120-TEST-COMP5D.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3
+               MOVE COMP5D-VALUE(WS-IDX) TO COMP5D
+               MOVE COMP5D TO WS-ACTUAL-COMP5D
+               IF WS-ACTUAL-COMP5D = COMP5D-VALUE(WS-IDX)
+                   ADD 1 TO WS-PASS-COUNT
+                   DISPLAY "COMP5D " COMP5D-LABEL(WS-IDX) ": PASS"
+               ELSE
+                   ADD 1 TO WS-FAIL-COUNT
+                   DISPLAY "COMP5D " COMP5D-LABEL(WS-IDX) ": FAIL - "
+                           WS-ACTUAL-COMP5D
+               END-IF
+           END-PERFORM.
+
+       130-TEST-COMP5L.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3
+               MOVE COMP5L-VALUE(WS-IDX) TO COMP5L
+               MOVE COMP5L TO WS-ACTUAL-COMP5L
+               IF WS-ACTUAL-COMP5L = COMP5L-VALUE(WS-IDX)
+                   ADD 1 TO WS-PASS-COUNT
+                   DISPLAY "COMP5L " COMP5L-LABEL(WS-IDX) ": PASS"
+               ELSE
+                   ADD 1 TO WS-FAIL-COUNT
+                   DISPLAY "COMP5L " COMP5L-LABEL(WS-IDX) ": FAIL - "
+                           WS-ACTUAL-COMP5L
+               END-IF
+           END-PERFORM.
+
+       140-TEST-COMP5S.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3
+               MOVE COMP5S-VALUE(WS-IDX) TO COMP5S
+               MOVE COMP5S TO WS-ACTUAL-COMP5S
+               IF WS-ACTUAL-COMP5S = COMP5S-VALUE(WS-IDX)
+                   ADD 1 TO WS-PASS-COUNT
+                   DISPLAY "COMP5S " COMP5S-LABEL(WS-IDX) ": PASS"
+               ELSE
+                   ADD 1 TO WS-FAIL-COUNT
+                   DISPLAY "COMP5S " COMP5S-LABEL(WS-IDX) ": FAIL - "
+                           WS-ACTUAL-COMP5S
+               END-IF
+           END-PERFORM.
+
+       150-TEST-COMP5UD.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 2
+               MOVE COMP5UD-VALUE(WS-IDX) TO COMP5UD
+               MOVE COMP5UD TO WS-ACTUAL-COMP5UD
+               IF WS-ACTUAL-COMP5UD = COMP5UD-VALUE(WS-IDX)
+                   ADD 1 TO WS-PASS-COUNT
+                   DISPLAY "COMP5UD " COMP5UD-LABEL(WS-IDX) ": PASS"
+               ELSE
+                   ADD 1 TO WS-FAIL-COUNT
+                   DISPLAY "COMP5UD " COMP5UD-LABEL(WS-IDX) ": FAIL - "
+                           WS-ACTUAL-COMP5UD
+               END-IF
+           END-PERFORM.
+
+       160-TEST-COMP5UL.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 2
+               MOVE COMP5UL-VALUE(WS-IDX) TO COMP5UL
+               MOVE COMP5UL TO WS-ACTUAL-COMP5UL
+               IF WS-ACTUAL-COMP5UL = COMP5UL-VALUE(WS-IDX)
+                   ADD 1 TO WS-PASS-COUNT
+                   DISPLAY "COMP5UL " COMP5UL-LABEL(WS-IDX) ": PASS"
+               ELSE
+                   ADD 1 TO WS-FAIL-COUNT
+                   DISPLAY "COMP5UL " COMP5UL-LABEL(WS-IDX) ": FAIL - "
+                           WS-ACTUAL-COMP5UL
+               END-IF
+           END-PERFORM.
+
+       170-TEST-COMP5US.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 2
+               MOVE COMP5US-VALUE(WS-IDX) TO COMP5US
+               MOVE COMP5US TO WS-ACTUAL-COMP5US
+               IF WS-ACTUAL-COMP5US = COMP5US-VALUE(WS-IDX)
+                   ADD 1 TO WS-PASS-COUNT
+                   DISPLAY "COMP5US " COMP5US-LABEL(WS-IDX) ": PASS"
+               ELSE
+                   ADD 1 TO WS-FAIL-COUNT
+                   DISPLAY "COMP5US " COMP5US-LABEL(WS-IDX) ": FAIL - "
+                           WS-ACTUAL-COMP5US
+               END-IF
+           END-PERFORM.
+
+       180-TEST-NDISPLAY.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3
+               MOVE NDISPLAY-VALUE(WS-IDX) TO NDISPLAY
+               MOVE NDISPLAY TO WS-ACTUAL-NDISPLAY
+               IF WS-ACTUAL-NDISPLAY = NDISPLAY-VALUE(WS-IDX)
+                   ADD 1 TO WS-PASS-COUNT
+                   DISPLAY "NDISPLAY " NDISPLAY-LABEL(WS-IDX) ": PASS"
+               ELSE
+                   ADD 1 TO WS-FAIL-COUNT
+                   DISPLAY "NDISPLAY " NDISPLAY-LABEL(WS-IDX)
+                           ": FAIL - " WS-ACTUAL-NDISPLAY
+               END-IF
+           END-PERFORM.
+
+       190-TEST-COMP3.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3
+               MOVE COMP3-VALUE(WS-IDX) TO COMP3
+               MOVE COMP3 TO WS-ACTUAL-COMP3
+               IF WS-ACTUAL-COMP3 = COMP3-VALUE(WS-IDX)
+                   ADD 1 TO WS-PASS-COUNT
+                   DISPLAY "COMP-3 " COMP3-LABEL(WS-IDX) ": PASS"
+               ELSE
+                   ADD 1 TO WS-FAIL-COUNT
+                   DISPLAY "COMP-3 " COMP3-LABEL(WS-IDX) ": FAIL - "
+                           WS-ACTUAL-COMP3
+               END-IF
+           END-PERFORM.
+
+       200-TEST-COMP4D.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3
+               MOVE COMP4D-VALUE(WS-IDX) TO COMP4D
+               MOVE COMP4D TO WS-ACTUAL-COMP4D
+               IF WS-ACTUAL-COMP4D = COMP4D-VALUE(WS-IDX)
+                   ADD 1 TO WS-PASS-COUNT
+                   DISPLAY "COMP4D " COMP4D-LABEL(WS-IDX) ": PASS"
+               ELSE
+                   ADD 1 TO WS-FAIL-COUNT
+                   DISPLAY "COMP4D " COMP4D-LABEL(WS-IDX) ": FAIL - "
+                           WS-ACTUAL-COMP4D
+               END-IF
+           END-PERFORM.
+
+       210-TEST-COMP4L.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3
+               MOVE COMP4L-VALUE(WS-IDX) TO COMP4L
+               MOVE COMP4L TO WS-ACTUAL-COMP4L
+               IF WS-ACTUAL-COMP4L = COMP4L-VALUE(WS-IDX)
+                   ADD 1 TO WS-PASS-COUNT
+                   DISPLAY "COMP4L " COMP4L-LABEL(WS-IDX) ": PASS"
+               ELSE
+                   ADD 1 TO WS-FAIL-COUNT
+                   DISPLAY "COMP4L " COMP4L-LABEL(WS-IDX) ": FAIL - "
+                           WS-ACTUAL-COMP4L
+               END-IF
+           END-PERFORM.
 
+       220-TEST-COMP4S.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 3
+               MOVE COMP4S-VALUE(WS-IDX) TO COMP4S
+               MOVE COMP4S TO WS-ACTUAL-COMP4S
+               IF WS-ACTUAL-COMP4S = COMP4S-VALUE(WS-IDX)
+                   ADD 1 TO WS-PASS-COUNT
+                   DISPLAY "COMP4S " COMP4S-LABEL(WS-IDX) ": PASS"
+               ELSE
+                   ADD 1 TO WS-FAIL-COUNT
+                   DISPLAY "COMP4S " COMP4S-LABEL(WS-IDX)
+                           ": FAIL - " WS-ACTUAL-COMP4S
+               END-IF
+           END-PERFORM.
